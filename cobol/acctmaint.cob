@@ -0,0 +1,214 @@
+      ******************************************************************
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Lam Hiu Ching
+      * Student ID : 1155129247
+      * Email Addr : 1155129247@link.cuhk.edu.hk
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MASTER-FILE ASSIGN TO 'master.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS FS.
+
+      *    opening/closing an account never touches master.txt itself;
+      *    like UPDATEDM-FILE, the operator promotes this into the
+      *    next master.txt outside of this program
+       SELECT NEWMASTER-FILE ASSIGN TO 'newMaster.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE.
+       01 ACCOUNT.
+           05 ACC-NAME PIC A(20).
+           05 ACC-NUM PIC 9(16).
+           05 ACC-PASSWORD-HASH PIC 9(10).
+           05 BALANCE-SIGN PIC X.
+           05 BALANCE PIC 9(13)V9(2).
+           05 OD-LIMIT PIC 9(13)V9(2).  *> how far into overdraft the acc may go
+
+       FD NEWMASTER-FILE.
+       01 ACCOUNT-N.
+           05 ACC-NAME-N PIC A(20).
+           05 ACC-NUM-N PIC 9(16).
+           05 ACC-PASSWORD-HASH-N PIC 9(10).
+           05 BALANCE-SIGN-N PIC X.
+           05 BALANCE-N PIC 9(13)V9(2).
+           05 OD-LIMIT-N PIC 9(13)V9(2).
+
+       WORKING-STORAGE SECTION.
+      * variables for the account currently being copied/compared
+       01 WS-ACCOUNT.
+           05 WS-ACC-NAME PIC A(20).
+           05 WS-ACC-NUM PIC 9(16).
+           05 WS-ACC-PASSWORD-HASH PIC 9(10).
+           05 WS-BALANCE-SIGN PIC X.
+           05 WS-BALANCE PIC 9(13)V9(2).
+           05 WS-OD-LIMIT PIC 9(13)V9(2).
+       01  WS-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
+       01  MATCH PIC 9 VALUE 0.
+       *>bool variable for checking whether ACC-NUM was found, 0 = false, 1 = true
+       01  MATCH-BALANCE-ZERO PIC 9 VALUE 0.
+       *>bool, set when the matched account's balance was zero; recorded
+       *>at the moment of the match since WS-ACCOUNT is stale by the
+       *>time COPY-PARA's loop reaches end of file
+       01  FS PIC 9(2).                    *> variable storing file status of MASTER-FILE
+
+      *    operator input for this run
+       01  INPUT-ACTION PIC A.              *> 'O' open, 'C' close
+       01  INPUT-ACC PIC 9(16).             *> account number to open/close
+       01  INPUT-NAME PIC A(20).            *> name of account being opened
+       01  INPUT-BALANCE PIC 9(13)V9(2).    *> opening deposit
+       01  INPUT-OD-LIMIT PIC 9(13)V9(2).   *> opening overdraft limit
+       01  INPUT-PASSWORD PIC 9(6).         *> stores input account password
+       01  INPUT-PASSWORD-HASH PIC 9(10).   *> salted hash of INPUT-PASSWORD
+       01  HASH-SALT PIC 9(10).             *> low-order digits of the account number
+       01  HASH-TEMP PIC 9(18).             *> scratch for the hash computation
+       01  HASH-QUOT PIC 9(18).             *> scratch for the hash computation
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT MASTER-FILE.
+           IF FS = 35 THEN      *> if master.txt not exist
+               DISPLAY "non-existing file! (master.txt)"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT NEWMASTER-FILE.
+
+           DISPLAY "=> ACCOUNT MAINTENANCE".
+           DISPLAY "=> PRESS O TO OPEN A NEW ACCOUNT".
+           DISPLAY "=> PRESS C TO CLOSE AN EXISTING ACCOUNT".
+           ACCEPT INPUT-ACTION FROM SYSIN.
+
+           IF INPUT-ACTION NOT = 'O' AND INPUT-ACTION NOT = 'C' THEN
+               DISPLAY "=> INVALID INPUT"
+               GO TO MAIN-PARA
+           END-IF.
+
+           DISPLAY "=> ACCOUNT NUMBER".
+           ACCEPT INPUT-ACC FROM SYSIN.
+
+           IF INPUT-ACTION = 'O' THEN
+               DISPLAY "=> NAME"
+               ACCEPT INPUT-NAME FROM SYSIN
+               DISPLAY "=> PASSWORD"
+               ACCEPT INPUT-PASSWORD FROM SYSIN
+               DISPLAY "=> OPENING DEPOSIT"
+               ACCEPT INPUT-BALANCE FROM SYSIN
+               DISPLAY "=> OVERDRAFT LIMIT"
+               ACCEPT INPUT-OD-LIMIT FROM SYSIN
+
+      *        same formula used when the hash is stored in master.txt
+      *        by atms.cob's TRANSACTION-PARA; four mixing rounds with
+      *        irregular multipliers/offsets, to raise the cost of
+      *        brute-forcing every PIN against a leaked master.txt over
+      *        a single multiply-and-mod
+               COMPUTE HASH-QUOT = INPUT-ACC / 9999999999
+               COMPUTE HASH-SALT = INPUT-ACC - (HASH-QUOT * 9999999999)
+               COMPUTE HASH-TEMP = INPUT-PASSWORD * 999983 + HASH-SALT
+               COMPUTE HASH-QUOT = HASH-TEMP / 9999999999
+               COMPUTE INPUT-PASSWORD-HASH =
+                   HASH-TEMP - (HASH-QUOT * 9999999999)
+               COMPUTE HASH-TEMP =
+                   INPUT-PASSWORD-HASH * 648391 + HASH-SALT + 104729
+               COMPUTE HASH-QUOT = HASH-TEMP / 9999999999
+               COMPUTE INPUT-PASSWORD-HASH =
+                   HASH-TEMP - (HASH-QUOT * 9999999999)
+               COMPUTE HASH-TEMP =
+                   INPUT-PASSWORD-HASH * 912739 + HASH-SALT + 813559
+               COMPUTE HASH-QUOT = HASH-TEMP / 9999999999
+               COMPUTE INPUT-PASSWORD-HASH =
+                   HASH-TEMP - (HASH-QUOT * 9999999999)
+               COMPUTE HASH-TEMP =
+                   INPUT-PASSWORD-HASH * 427943 + HASH-SALT + 37097
+               COMPUTE HASH-QUOT = HASH-TEMP / 9999999999
+               COMPUTE INPUT-PASSWORD-HASH =
+                   HASH-TEMP - (HASH-QUOT * 9999999999)
+           END-IF.
+
+           MOVE 0 TO MATCH.
+           MOVE 0 TO WS-EOF.
+           GO TO COPY-PARA.
+
+       COPY-PARA.      *> copy every existing account across, noting a match
+           READ MASTER-FILE NEXT RECORD INTO WS-ACCOUNT
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           IF WS-EOF = 1 THEN
+               GO TO END-COPY-PARA
+           END-IF.
+
+           IF WS-ACC-NUM = INPUT-ACC THEN
+               MOVE 1 TO MATCH
+               IF WS-BALANCE = 0 THEN
+                   MOVE 1 TO MATCH-BALANCE-ZERO
+               ELSE
+                   MOVE 0 TO MATCH-BALANCE-ZERO
+               END-IF
+           END-IF.
+
+           IF INPUT-ACTION = 'C' AND WS-ACC-NUM = INPUT-ACC
+                             AND WS-BALANCE = 0 THEN
+      *        closing: simply don't copy this account across
+               GO TO COPY-PARA
+           END-IF.
+
+           MOVE WS-ACCOUNT TO ACCOUNT-N.
+           WRITE ACCOUNT-N.
+           GO TO COPY-PARA.
+
+       END-COPY-PARA.
+           IF INPUT-ACTION = 'O' THEN
+               IF MATCH = 1 THEN
+                   DISPLAY "=> ACCOUNT NUMBER ALREADY IN USE"
+               ELSE
+                   MOVE INPUT-NAME TO ACC-NAME-N
+                   MOVE INPUT-ACC TO ACC-NUM-N
+                   MOVE INPUT-PASSWORD-HASH TO ACC-PASSWORD-HASH-N
+                   MOVE '+' TO BALANCE-SIGN-N
+                   MOVE INPUT-BALANCE TO BALANCE-N
+                   MOVE INPUT-OD-LIMIT TO OD-LIMIT-N
+                   WRITE ACCOUNT-N
+                   DISPLAY "=> ACCOUNT OPENED"
+               END-IF
+           END-IF.
+
+           IF INPUT-ACTION = 'C' THEN
+               IF MATCH = 0 THEN
+                   DISPLAY "=> ACCOUNT NOT FOUND"
+               ELSE
+                   IF MATCH-BALANCE-ZERO = 1 THEN
+                       DISPLAY "=> ACCOUNT CLOSED"
+                   ELSE
+                       DISPLAY "=> CANNOT CLOSE, BALANCE NOT ZERO"
+                   END-IF
+               END-IF
+           END-IF.
+
+           GO TO EXIT-PARA.
+
+       EXIT-PARA.
+           CLOSE MASTER-FILE.
+           CLOSE NEWMASTER-FILE.
+
+           STOP RUN.
+
+       END PROGRAM ACCTMAINT.
