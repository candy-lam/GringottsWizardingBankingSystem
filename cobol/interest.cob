@@ -0,0 +1,275 @@
+      ******************************************************************
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Lam Hiu Ching
+      * Student ID : 1155129247
+      * Email Addr : 1155129247@link.cuhk.edu.hk
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MASTER-FILE ASSIGN TO 'master.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS FS.
+
+      *    which ATMs exist and which transaction file each one feeds;
+      *    kept in step with the same atmconfig.txt atms.cob/central.cob
+      *    read, so interest still lands in a file CENTRAL actually
+      *    rotates even if "ATM 711" is ever renamed or removed
+       SELECT ATMCONFIG-FILE ASSIGN TO 'atmconfig.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS CF-FS.
+
+      *    posts into the first configured ATM's transaction file;
+      *    which physical file this points at is decided at runtime by
+      *    moving a table entry's filename into WS-TRANS-FILENAME
+       SELECT TRANS711-FILE ASSIGN TO WS-TRANS-FILENAME
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS F7-FS.
+
+       SELECT INTERESTRPT-FILE ASSIGN TO 'interestReport.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+       SELECT BATCHFLAG-FILE ASSIGN TO 'batchdone.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE.
+       01 ACCOUNT.
+           05 ACC-NAME PIC A(20).
+           05 ACC-NUM PIC 9(16).
+           05 ACC-PASSWORD-HASH PIC 9(10).
+           05 BALANCE-SIGN PIC X.
+           05 BALANCE PIC 9(13)V9(2).
+           05 OD-LIMIT PIC 9(13)V9(2).  *> how far into overdraft the acc may go
+
+       FD ATMCONFIG-FILE.
+       01 ATM-CONFIG-REC.
+           05 CFG-ATM-NUM PIC 99.
+           05 CFG-LABEL PIC X(20).
+           05 CFG-FILENAME PIC X(20).
+
+      *    posted as 'I' transactions so they flow through CENTRAL's
+      *    existing sort/merge/update logic exactly like an ATM deposit
+       FD TRANS711-FILE.
+       01 TRANSACTION711.
+           05 ACC-NUM711 PIC 9(16).
+           05 OPERA711 PIC X.
+           05 AMOUNT711 PIC 9(5)V9(2).
+           05 TS711 PIC 9(16).
+      *    kept in step with atms.cob/central.cob's TRANSACTION-REC so
+      *    trans711.txt's record length matches whichever program
+      *    wrote a given line; always zero for interest postings
+           05 TRANSFER-ID711 PIC 9(16).
+           05 NEW-PASSWORD-HASH711 PIC 9(10).
+
+       FD INTERESTRPT-FILE.
+       01 RPT-LINE PIC X(80).
+
+       FD BATCHFLAG-FILE.
+       01 BATCH-FLAG-REC.
+           05 BATCH-FLAG PIC X(4).
+      *>  set to "DONE" once every transaction currently in
+      *>  trans711.txt/trans713.txt has been applied to master.txt
+
+       WORKING-STORAGE SECTION.
+      * layout built in working-storage, then moved onto RPT-LINE
+       01 WS-RPT-LINE.
+           05 STR1 PIC X(17) VALUE "=== INTEREST: #".
+           05 RPT-ACC-NUM PIC 9(16).
+           05 STR2 PIC X(8) VALUE "  NAME: ".
+           05 RPT-ACC-NAME PIC A(20).
+           05 STR3 PIC X(11) VALUE "  AMOUNT: ".
+           05 RPT-AMOUNT PIC 9(5)V9(2).
+      * variables for user account
+       01 WS-ACCOUNT.
+           05 WS-ACC-NAME PIC A(20).
+           05 WS-ACC-NUM PIC 9(16).
+           05 WS-ACC-PASSWORD-HASH PIC 9(10).
+           05 WS-BALANCE-SIGN PIC X.
+           05 WS-BALANCE PIC 9(13)V9(2).
+           05 WS-OD-LIMIT PIC 9(13)V9(2).
+       01  INTEREST-RATE PIC V9(4) VALUE 0.0050.
+      *> 0.50% accrued per run, credited only to accounts in credit
+       01  INTEREST-AMOUNT PIC 9(5)V9(2).
+       01  INTEREST-POSTED PIC 9 VALUE 0.  *> bool, 1 = wrote at least one 'I'
+       01  WS-CUR-DATE PIC 9(8).           *> today's date, YYYYMMDD
+       01  WS-CUR-TIME PIC 9(8).           *> time of day, HHMMSSCC
+       01  TIMESTAMP PIC 9(16).            *> real date-and-time, YYYYMMDDHHMMSSCC
+       01  WS-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
+       01  FS PIC 9(2).                    *> variable storing file status of MASTER-FILE
+       01  F7-FS PIC 9(2).                 *> variable storing file status of TRANS711-FILE
+       01  CF-FS PIC 9(2).                 *> variable storing file status of ATMCONFIG-FILE
+
+      * table of every configured ATM, loaded from atmconfig.txt so new
+      * locations can be added without changing this program
+       01  ATM-TABLE.
+           05  ATM-ENTRY OCCURS 10 TIMES.
+               10  TAB-ATM-NUM PIC 99.
+               10  TAB-LABEL PIC X(20).
+               10  TAB-FILENAME PIC X(20).
+       01  ATM-COUNT PIC 99 VALUE 0.         *> number of rows loaded into ATM-TABLE
+       01  ATM-IX PIC 99.                    *> scratch subscript, reused by every table loop
+       01  WS-TRANS-FILENAME PIC X(20).      *> filename OPENed next as TRANS711-FILE
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT MASTER-FILE.
+           IF FS = 35 THEN     *> master.txt not exist
+               DISPLAY "non-existing file! (master.txt)"
+               STOP RUN
+           END-IF.
+
+           GO TO LOAD-ATMCONFIG-PARA.
+
+       LOAD-ATMCONFIG-PARA.     *> read the ATM location table, seeding it on first run
+           OPEN INPUT ATMCONFIG-FILE.
+           IF CF-FS = 35 THEN      *> atmconfig.txt doesn't exist yet
+               CLOSE ATMCONFIG-FILE
+               OPEN OUTPUT ATMCONFIG-FILE
+               MOVE 1 TO CFG-ATM-NUM
+               MOVE "ATM 711" TO CFG-LABEL
+               MOVE "trans711.txt" TO CFG-FILENAME
+               WRITE ATM-CONFIG-REC
+               MOVE 2 TO CFG-ATM-NUM
+               MOVE "ATM 713" TO CFG-LABEL
+               MOVE "trans713.txt" TO CFG-FILENAME
+               WRITE ATM-CONFIG-REC
+               CLOSE ATMCONFIG-FILE
+               OPEN INPUT ATMCONFIG-FILE
+           END-IF.
+
+           MOVE 0 TO ATM-COUNT.
+           MOVE 0 TO WS-EOF.
+           MOVE 1 TO ATM-IX.
+
+       LOAD-ATMCONFIG-LOOP-PARA.
+           READ ATMCONFIG-FILE NEXT RECORD
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           IF WS-EOF = 1 THEN
+               CLOSE ATMCONFIG-FILE
+               GO TO OPEN-TRANS711-PARA
+           END-IF.
+
+           IF ATM-IX > 10 THEN      *> ATM-TABLE OCCURS 10 TIMES, table full
+               DISPLAY "=> WARNING: MORE THAN 10 ATMS CONFIGURED, "
+                   "IGNORING THE REST"
+               CLOSE ATMCONFIG-FILE
+               GO TO OPEN-TRANS711-PARA
+           END-IF.
+
+           MOVE CFG-ATM-NUM TO TAB-ATM-NUM(ATM-IX).
+           MOVE CFG-LABEL TO TAB-LABEL(ATM-IX).
+           MOVE CFG-FILENAME TO TAB-FILENAME(ATM-IX).
+           ADD 1 TO ATM-COUNT.
+           ADD 1 TO ATM-IX.
+           GO TO LOAD-ATMCONFIG-LOOP-PARA.
+
+       OPEN-TRANS711-PARA.
+      *    atmconfig.txt may exist but be empty (as opposed to missing,
+      *    the only case LOAD-ATMCONFIG-PARA re-seeds); guard the same
+      *    way LOAD-ATMCONFIG-LOOP-PARA guards a full ATM-TABLE, rather
+      *    than open TRANS711-FILE against a blank filename
+           IF ATM-COUNT = 0 THEN
+               DISPLAY "=> WARNING: NO ATMS CONFIGURED, SKIPPING "
+                   "INTEREST POSTING"
+               CLOSE MASTER-FILE
+               STOP RUN
+           END-IF.
+
+      *    post into the first configured ATM's transaction file; it
+      *    may already hold unsettled ATM transactions, so append to
+      *    it rather than truncate, same file CENTRAL reads
+           MOVE TAB-FILENAME(1) TO WS-TRANS-FILENAME.
+           OPEN INPUT TRANS711-FILE.
+           IF F7-FS = 35 THEN      *> file doesn't exist yet
+               CLOSE TRANS711-FILE
+               OPEN OUTPUT TRANS711-FILE
+           ELSE
+               CLOSE TRANS711-FILE
+               OPEN EXTEND TRANS711-FILE
+           END-IF.
+
+           OPEN OUTPUT INTERESTRPT-FILE.
+
+           MOVE 0 TO WS-EOF.
+           GO TO ACCRUE-PARA.
+
+       ACCRUE-PARA.        *> read next account in master.txt
+           READ MASTER-FILE NEXT RECORD INTO WS-ACCOUNT
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           IF WS-EOF = 1 THEN
+               GO TO EXIT-PARA
+           END-IF.
+
+           *> only accounts in credit are eligible for interest
+           IF WS-BALANCE-SIGN = '+' AND WS-BALANCE > 0 THEN
+               GO TO POST-INTEREST-PARA
+           END-IF.
+
+           GO TO ACCRUE-PARA.
+
+       POST-INTEREST-PARA.     *> compute and post this account's interest
+           COMPUTE INTEREST-AMOUNT ROUNDED = WS-BALANCE * INTEREST-RATE.
+
+           IF INTEREST-AMOUNT = 0 THEN  *> balance too small to round to a cent
+               GO TO ACCRUE-PARA
+           END-IF.
+
+           MOVE WS-ACC-NUM TO ACC-NUM711.
+           MOVE 'I' TO OPERA711.
+           MOVE INTEREST-AMOUNT TO AMOUNT711.
+           MOVE 0 TO TRANSFER-ID711.
+           MOVE 0 TO NEW-PASSWORD-HASH711.
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CUR-TIME FROM TIME.
+           COMPUTE TIMESTAMP = WS-CUR-DATE * 100000000 + WS-CUR-TIME.
+           MOVE TIMESTAMP TO TS711.
+           WRITE TRANSACTION711.
+           MOVE 1 TO INTEREST-POSTED.
+
+           MOVE WS-ACC-NUM TO RPT-ACC-NUM.
+           MOVE WS-ACC-NAME TO RPT-ACC-NAME.
+           MOVE INTEREST-AMOUNT TO RPT-AMOUNT.
+           MOVE WS-RPT-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           GO TO ACCRUE-PARA.
+
+       EXIT-PARA.
+           CLOSE MASTER-FILE.
+           CLOSE TRANS711-FILE.
+           CLOSE INTERESTRPT-FILE.
+
+           *> this run may have added new unsettled 'I' transactions;
+           *> mark pending until CENTRAL settles them, same flag atms.cob
+           *> checks before it will truncate trans711.txt/trans713.txt
+           IF INTEREST-POSTED = 1 THEN
+               OPEN OUTPUT BATCHFLAG-FILE
+               MOVE "PEND" TO BATCH-FLAG
+               WRITE BATCH-FLAG-REC
+               CLOSE BATCHFLAG-FILE
+           END-IF.
+
+           STOP RUN.
+
+       END PROGRAM INTEREST.
