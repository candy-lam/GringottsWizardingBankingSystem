@@ -1,457 +1,825 @@
-      ******************************************************************
-      * CSCI3180 Principles of Programming Languages
-      *
-      * --- Declaration ---
-      *
-      * I declare that the assignment here submitted is original except for source
-      * material explicitly acknowledged. I also acknowledge that I am aware of
-      * University policy and regulations on honesty in academic work, and of the
-      * disciplinary guidelines and procedures applicable to breaches of such policy
-      * and regulations, as contained in the website
-      * http://www.cuhk.edu.hk/policy/academichonesty/
-      *
-      * Assignment 1
-      * Name : Lam Hiu Ching
-      * Student ID : 1155129247
-      * Email Addr : 1155129247@link.cuhk.edu.hk
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATM.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT MASTER-FILE ASSIGN TO 'master.txt'
-                ORGANISATION IS LINE SEQUENTIAL
-                STATUS IS FS.
-
-       SELECT TRANS711-FILE ASSIGN TO 'trans711.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       SELECT TRANS713-FILE ASSIGN TO 'trans713.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD MASTER-FILE.
-       01 ACCOUNT.
-           05 ACC-NAME PIC A(20).
-           05 ACC-NUM PIC 9(16).
-           05 ACC-PASSWORD PIC 9(6).
-           05 BALANCE-SIGN PIC X.
-           05 BALANCE PIC 9(13)V9(2).
-
-       FD TRANS711-FILE.
-       01 TRANSACTION711.
-           05 ACC-NUM711 PIC 9(16).
-           05 OPERA711 PIC X.
-           05 AMOUNT711 PIC 9(5)V9(2).
-           05 TS711 PIC 9(5).
-
-       FD TRANS713-FILE.
-       01 TRANSACTION713.
-           05 ACC-NUM713 PIC 9(16).
-           05 OPERA713 PIC X.
-           05 AMOUNT713 PIC 9(5)V9(2).
-           05 TS713 PIC 9(5).
-
-       WORKING-STORAGE SECTION.
-      * variables for user account
-       01 WS-ACCOUNT.
-           05 WS-ACC-NAME PIC A(20).
-           05 WS-ACC-NUM PIC 9(16).
-           05 WS-ACC-PASSWORD PIC 9(6).
-           05 WS-BALANCE-SIGN PIC X.
-           05 WS-BALANCE PIC 9(13)V9(2).
-      * variables for receiver account
-       01 RE-ACCOUNT.
-           05 RE-ACC-NAME PIC A(20).
-           05 RE-ACC-NUM PIC 9(16).
-           05 RE-ACC-PASSWORD PIC 9(6).
-           05 RE-BALANCE-SIGN PIC X.
-           05 RE-BALANCE PIC 9(13)V9(2).
-      * variables for sorting usage
-       01 SORTING-TRANS.
-           05 SO-ACC-NUM PIC 9(16).
-           05 SO-OPERA PIC X.
-           05 SO-AMOUNT PIC 9(5)V9(2).
-           05 SO-TS PIC 9(5).
-       01  ATM-NUM PIC 99.                 *> stores chosen atm
-       01  INPUT-ACC PIC 9(16).            *> stores input account number
-       01  INPUT-PASSWORD PIC 9(6).        *> stores input account password
-       01  INPUT-SERVICE PIC A.            *> stores service choice
-       01  INPUT-AMOUNT PIC S9(5)V9(2).    *> stores input amount
-       01  TIMESTAMP PIC 9(5) VALUE 00000. *> stores timestamp, initialize 00000
-       01  TEMP-BALANCE PIC S9(13)V9(2).
-       01  WS-EOF PIC 9 VALUE 0.
-       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
-       01  AN-EOF PIC 9 VALUE 0.
-       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
-       01  MATCH PIC 9 VALUE 0.
-       *>bool variable for checking valid pair of acc and pw, 0 = false, 1 = true, initialize 0
-       01  REGISTERED PIC 9 VALUE 0.
-       *>bool variable for checking valid transfer, 0 = false, 1 = true, initialize 0
-       01  NULL-FILE-711 PIC 9 VALUE 1.    *> bool variable check whether file is null
-       01  NULL-FILE-713 PIC 9 VALUE 1.    *> bool variable check whether file is null
-       01  FS PIC 9(2).                    *> variable storing file status of MASTER-FILE
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-      *    clean all output file/create empty output file
-           OPEN OUTPUT TRANS711-FILE.
-           CLOSE TRANS711-FILE.
-           OPEN OUTPUT TRANS713-FILE.
-           CLOSE TRANS713-FILE.
-
-           DISPLAY "##############################################".
-           DISPLAY "##         Gringotts Wizarding Bank         ##".
-           DISPLAY "##                 Welcome                  ##".
-           DISPLAY "##############################################".
-
-       CHOOSING-PARA.          *> choosing atm
-           DISPLAY "=> PLEASE CHOOSE THE ATM".
-           DISPLAY "=> PRESS 1 FOR ATM 711".
-           DISPLAY "=> PRESS 2 FOR ATM 713".
-           ACCEPT ATM-NUM FROM SYSIN.
-           IF NOT(ATM-NUM = 1 OR ATM-NUM = 2) THEN *> if invalid input
-               DISPLAY "=> INVALID INPUT"
-               GO TO CHOOSING-PARA
-           END-IF.
-
-           MOVE 0 TO MATCH.    *> reset variable before next step
-
-           IF FS = 41 THEN     *> if MASTER-FILE already open
-               CLOSE MASTER-FILE
-           END-IF.
-
-           OPEN INPUT MASTER-FILE.
-
-           IF FS = 35 THEN     *> if master.txt not exist
-               DISPLAY "non-existing file!"
-               STOP RUN
-           END-IF.
-
-
-       LOGIN-PARA.         *> input account and password
-           IF MATCH = 1 THEN
-               GO TO TRANSACTION-PARA
-           END-IF.
-           DISPLAY "=> ACCOUNT".
-           ACCEPT INPUT-ACC FROM SYSIN.
-           DISPLAY "=> PASSWORD".
-           ACCEPT INPUT-PASSWORD FROM SYSIN.
-           GO TO CHECKACCPW-PARA.
-
-       CHECKACCPW-PARA.    *> check if input account and password are valid
-           READ MASTER-FILE NEXT RECORD INTO WS-ACCOUNT
-               AT END MOVE 1 TO WS-EOF
-               NOT AT END IF WS-ACC-NUM = INPUT-ACC THEN   *> if input account number is registered
-                               IF WS-ACC-PASSWORD = INPUT-PASSWORD THEN
-                                   *> if correct password
-                                   MOVE 1 TO MATCH
-                               END-IF
-                          END-IF
-           END-READ.
-
-           DISPLAY WS-ACCOUNT.
-
-           IF MATCH = 1 THEN       *> if correct acc and INPUT-PASSWORD
-               CLOSE MASTER-FILE
-               OPEN INPUT MASTER-FILE
-               MOVE 0 TO WS-EOF   *> reset bool variable for eof
-               GO TO TRANSACTION-PARA
-           END-IF.
-
-           IF WS-EOF = 0 THEN      *> if not found in current line, read next line
-               GO TO CHECKACCPW-PARA
-           END-IF.
-
-           IF MATCH = 0 THEN       *> if not found in file, loop
-               DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
-               *> reset file pointer to the begining by reopen the file
-               CLOSE MASTER-FILE
-               OPEN INPUT MASTER-FILE
-               MOVE 0 TO WS-EOF    *> reset bool variable for eof
-               GO TO LOGIN-PARA
-           END-IF.
-
-       TRANSACTION-PARA.           *> choosing which service
-           *> check if negative balance. if yes, end transaction
-           IF WS-BALANCE-SIGN = '-' THEN
-               IF FS = 41 THEN     *> if MASTER-FILE already open
-                   CLOSE MASTER-FILE
-               END-IF
-               OPEN INPUT MASTER-FILE
-               DISPLAY "=> NEGATIVE REMAINS TRANSACTION ABORT"
-               MOVE 0 TO MATCH
-               GO TO LOGIN-PARA
-           END-IF.
-
-           DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
-           DISPLAY "=> PRESS D FOR DEPOSIT".
-           DISPLAY "=> PRESS W FOR WITHDRAWAL".
-           DISPLAY "=> PRESS T FOR TRANSFER".
-           ACCEPT INPUT-SERVICE FROM SYSIN.
-
-           IF INPUT-SERVICE = 'D' THEN
-               GO TO DEPOSIT-PARA
-           END-IF.
-
-           IF INPUT-SERVICE = 'W' THEN
-               MOVE 0 TO REGISTERED        *> reset variable
-               GO TO WITHDRAWAL-PARA
-           END-IF.
-
-           IF INPUT-SERVICE = 'T' THEN
-               GO TO PRETRANSFER-PARA
-           END-IF.
-
-      * input other than 'D', 'W' and 'T' treat as invalid input, then loop
-           DISPLAY "=> INVALID INPUT".
-           GO TO TRANSACTION-PARA.
-
-       DEPOSIT-PARA.  *> deposit service
-           DISPLAY "=> AMOUNT".
-           ACCEPT INPUT-AMOUNT FROM SYSIN.
-
-           IF INPUT-AMOUNT < 0 THEN    *> negative input amount, then loop
-               DISPLAY "=> INVALID INPUT"
-               GO TO DEPOSIT-PARA
-           END-IF.
-
-           *> generate transaction record to according atm file.
-           IF ATM-NUM = 1 THEN
-               IF NULL-FILE-711 = 0 THEN
-                   OPEN EXTEND TRANS711-FILE
-               END-IF
-               IF NULL-FILE-711 = 1 THEN
-                   OPEN OUTPUT TRANS711-FILE
-                   MOVE 0 TO NULL-FILE-711
-               END-IF
-
-               MOVE WS-ACC-NUM TO ACC-NUM711
-               MOVE 'D' TO OPERA711
-               MOVE INPUT-AMOUNT TO AMOUNT711
-               MOVE TIMESTAMP TO TS711
-               COMPUTE TIMESTAMP = TIMESTAMP + 1
-               WRITE TRANSACTION711
-               END-WRITE
-               CLOSE TRANS711-FILE
-           END-IF.
-
-           IF ATM-NUM = 2 THEN
-               IF NULL-FILE-713 = 0 THEN
-                   OPEN EXTEND TRANS713-FILE
-               END-IF
-               IF NULL-FILE-713 = 1 THEN
-                   OPEN OUTPUT TRANS713-FILE
-                   MOVE 0 TO NULL-FILE-713
-               END-IF
-
-               MOVE WS-ACC-NUM TO ACC-NUM713
-               MOVE 'D' TO OPERA713
-               MOVE INPUT-AMOUNT TO AMOUNT713
-               MOVE TIMESTAMP TO TS713
-               COMPUTE TIMESTAMP = TIMESTAMP + 1
-               WRITE TRANSACTION713
-               END-WRITE
-               CLOSE TRANS713-FILE
-           END-IF.
-
-
-           GO TO END-PARA.
-
-       PRETRANSFER-PARA.   *> input receiver acc num for transfer service
-           IF REGISTERED = 0 THEN
-               IF FS = 41 THEN     *> if MASTER-FILE already open
-                   CLOSE MASTER-FILE
-               END-IF
-               OPEN INPUT MASTER-FILE
-               DISPLAY "=> TARGET ACCOUNT"
-               ACCEPT INPUT-ACC FROM SYSIN
-
-               IF INPUT-ACC = WS-ACC-NUM THEN      *> receiver acc == user acc
-                   DISPLAY "=> YOU CANNOT TRANSFER TO YOURSELF"
-                   CLOSE MASTER-FILE
-                   GO TO PRETRANSFER-PARA
-               END-IF
-               GO TO CHECKREGISTERED-PARA
-           END-IF.
-
-       TRANSFER-PARA.  *> transfer service
-           DISPLAY "=> AMOUNT".
-           ACCEPT INPUT-AMOUNT FROM SYSIN.
-
-           IF INPUT-AMOUNT < 0 THEN    *> negative input amount, then loop
-               DISPLAY "=> INVALID INPUT"
-               GO TO TRANSFER-PARA
-           END-IF.
-
-           IF INPUT-AMOUNT > WS-BALANCE THEN   *> insufficient balance, then loop
-               DISPLAY "=> INSUFFICIENT BALANCE"
-               GO TO TRANSFER-PARA
-           END-IF.
-
-           *> generate transaction record to according atm file.
-           IF ATM-NUM = 1 THEN
-               IF NULL-FILE-711 = 0 THEN
-                   OPEN EXTEND TRANS711-FILE
-               END-IF
-               IF NULL-FILE-711 = 1 THEN
-                   OPEN OUTPUT TRANS711-FILE
-                   MOVE 0 TO NULL-FILE-711
-               END-IF
-
-               MOVE WS-ACC-NUM TO ACC-NUM711
-               MOVE 'W' TO OPERA711
-               MOVE INPUT-AMOUNT TO AMOUNT711
-               MOVE TIMESTAMP TO TS711
-               COMPUTE TIMESTAMP = TIMESTAMP + 1
-               WRITE TRANSACTION711
-               END-WRITE
-
-               MOVE RE-ACC-NUM TO ACC-NUM711
-               MOVE 'D' TO OPERA711
-               MOVE INPUT-AMOUNT TO AMOUNT711
-               MOVE TIMESTAMP TO TS711
-               COMPUTE TIMESTAMP = TIMESTAMP + 1
-               WRITE TRANSACTION711
-               END-WRITE
-
-               CLOSE TRANS711-FILE
-           END-IF.
-
-           IF ATM-NUM = 2 THEN
-               IF NULL-FILE-713 = 0 THEN
-                   OPEN EXTEND TRANS713-FILE
-               END-IF
-               IF NULL-FILE-713 = 1 THEN
-                   OPEN OUTPUT TRANS713-FILE
-                   MOVE 0 TO NULL-FILE-713
-               END-IF
-
-               MOVE WS-ACC-NUM TO ACC-NUM713
-               MOVE 'W' TO OPERA713
-               MOVE INPUT-AMOUNT TO AMOUNT713
-               MOVE TIMESTAMP TO TS713
-               COMPUTE TIMESTAMP = TIMESTAMP + 1
-               WRITE TRANSACTION713
-               END-WRITE
-
-               MOVE RE-ACC-NUM TO ACC-NUM713
-               MOVE 'D' TO OPERA713
-               MOVE INPUT-AMOUNT TO AMOUNT713
-               MOVE TIMESTAMP TO TS713
-               COMPUTE TIMESTAMP = TIMESTAMP + 1
-               WRITE TRANSACTION713
-               END-WRITE
-
-               CLOSE TRANS713-FILE
-           END-IF.
-
-           GO TO END-PARA.
-
-       CHECKREGISTERED-PARA.   *> check if receiver acc resgistered
-           READ MASTER-FILE NEXT RECORD INTO RE-ACCOUNT
-               AT END MOVE 1 TO WS-EOF
-               NOT AT END IF RE-ACC-NUM = INPUT-ACC THEN
-                               MOVE 1 TO REGISTERED
-                          END-IF
-           END-READ.
-
-           IF REGISTERED = 1 THEN       *> if registered acc found
-               *> DISPLAY "=> TARGET ACCOUNT FOUND"
-               CLOSE MASTER-FILE
-               MOVE 0 TO WS-EOF         *> reset bool variable for eof
-               GO TO TRANSFER-PARA
-           END-IF.
-
-           IF WS-EOF = 0 THEN           *> if not found in current line, read next line
-               GO TO CHECKREGISTERED-PARA
-           END-IF.
-
-           IF REGISTERED = 0 THEN       *> if not registered
-               DISPLAY "=> TARGET ACCOUNT DOES NOT EXIST"
-               CLOSE MASTER-FILE
-               MOVE 0 TO WS-EOF    *> reset bool variable for eof
-               GO TO PRETRANSFER-PARA
-           END-IF.
-
-
-       WITHDRAWAL-PARA.    *> withdrawal service
-           DISPLAY "=> AMOUNT".
-           ACCEPT INPUT-AMOUNT FROM SYSIN.
-
-           IF INPUT-AMOUNT < 0 THEN    *> negative input amount, then loop
-               DISPLAY "=> INVALID INPUT"
-               GO TO WITHDRAWAL-PARA
-           END-IF.
-
-           IF INPUT-AMOUNT > WS-BALANCE THEN   *> insufficient balance, then loop
-               DISPLAY "=> INSUFFICIENT BALANCE"
-               GO TO WITHDRAWAL-PARA
-           END-IF.
-
-           *> generate transaction record to according atm file.
-           IF ATM-NUM = 1 THEN
-               IF NULL-FILE-711 = 0 THEN
-                   OPEN EXTEND TRANS711-FILE
-               END-IF
-               IF NULL-FILE-711 = 1 THEN
-                   OPEN OUTPUT TRANS711-FILE
-                   MOVE 0 TO NULL-FILE-711
-               END-IF
-
-               MOVE WS-ACC-NUM TO ACC-NUM711
-               MOVE 'W' TO OPERA711
-               MOVE INPUT-AMOUNT TO AMOUNT711
-               MOVE TIMESTAMP TO TS711
-               COMPUTE TIMESTAMP = TIMESTAMP + 1
-               WRITE TRANSACTION711
-               END-WRITE
-               CLOSE TRANS711-FILE
-           END-IF.
-
-           IF ATM-NUM = 2 THEN
-               IF NULL-FILE-713 = 0 THEN
-                   OPEN EXTEND TRANS713-FILE
-               END-IF
-               IF NULL-FILE-713 = 1 THEN
-                   OPEN OUTPUT TRANS713-FILE
-                   MOVE 0 TO NULL-FILE-713
-               END-IF
-
-               MOVE WS-ACC-NUM TO ACC-NUM713
-               MOVE 'W' TO OPERA713
-               MOVE INPUT-AMOUNT TO AMOUNT713
-               MOVE TIMESTAMP TO TS713
-               COMPUTE TIMESTAMP = TIMESTAMP + 1
-               WRITE TRANSACTION713
-               END-WRITE
-               CLOSE TRANS713-FILE
-           END-IF.
-
-           GO TO END-PARA.
-
-       END-PARA.       *> end of transaction
-           DISPLAY "=> CONTINUE?"
-           DISPLAY "=>  N FOR NO"
-           DISPLAY "=>  Y FOR YES"
-           ACCEPT INPUT-SERVICE FROM SYSIN.
-
-           IF INPUT-SERVICE = 'Y' THEN
-               GO TO CHOOSING-PARA     *> go back to step 1
-           END-IF.
-
-           IF INPUT-SERVICE = 'N' THEN
-               IF FS = 41 THEN     *> if MASTER-FILE already open
-                   CLOSE MASTER-FILE
-               END-IF
-               STOP RUN
-           END-IF.
-
-      * input other than 'Y' and 'N' treat as invalid input, then loop
-           DISPLAY "=> INVALID INPUT".
-           GO TO END-PARA.
-
-       END PROGRAM ATM.
+      ******************************************************************
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Lam Hiu Ching
+      * Student ID : 1155129247
+      * Email Addr : 1155129247@link.cuhk.edu.hk
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MASTER-FILE ASSIGN TO 'master.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS FS.
+
+      *    which ATMs exist and which transaction file each one feeds;
+      *    add a branch here, not in the PROCEDURE DIVISION, to stand
+      *    up a new ATM location
+       SELECT ATMCONFIG-FILE ASSIGN TO 'atmconfig.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS CF-FS.
+
+      *    the one transaction file for whichever ATM is currently
+      *    selected; which physical file this points at is decided at
+      *    runtime by moving a table entry's filename into
+      *    WS-TRANS-FILENAME before each OPEN
+       SELECT TRANS-FILE ASSIGN TO WS-TRANS-FILENAME
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS TF-FS.
+
+       SELECT BATCHFLAG-FILE ASSIGN TO 'batchdone.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS BF-FS.
+
+      *    amounts withdrawn/transferred out but not yet settled by
+      *    CENTRAL; lets a second ATM session on the same account see
+      *    what a first, still-open session has already committed to
+       SELECT HOLDS-FILE ASSIGN TO 'holds.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS HL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE.
+       01 ACCOUNT.
+           05 ACC-NAME PIC A(20).
+           05 ACC-NUM PIC 9(16).
+           05 ACC-PASSWORD-HASH PIC 9(10).
+           05 BALANCE-SIGN PIC X.
+           05 BALANCE PIC 9(13)V9(2).
+           05 OD-LIMIT PIC 9(13)V9(2).  *> how far into overdraft the acc may go
+
+       FD ATMCONFIG-FILE.
+       01 ATM-CONFIG-REC.
+           05 CFG-ATM-NUM PIC 99.
+           05 CFG-LABEL PIC X(20).
+           05 CFG-FILENAME PIC X(20).
+
+       FD TRANS-FILE.
+       01 TRANSACTION-REC.
+           05 ACC-NUM-T PIC 9(16).
+           05 OPERA-T PIC X.
+           05 AMOUNT-T PIC 9(5)V9(2).
+           05 TS-T PIC 9(16).
+      *    links both legs of one TRANSFER-PARA transfer together;
+      *    zero on every transaction that isn't a transfer leg
+           05 TRANSFER-ID-T PIC 9(16).
+      *    salted hash of a self-service PIN change, carried through
+      *    to CENTRAL the same way a deposit/withdrawal amount is;
+      *    zero on every transaction that isn't a PIN change
+           05 NEW-PASSWORD-HASH-T PIC 9(10).
+
+       FD BATCHFLAG-FILE.
+       01 BATCH-FLAG-REC.
+           05 BATCH-FLAG PIC X(4).
+      *>  "DONE" = CENTRAL has settled every transaction written before
+      *>  this flag was last set; "PEND" = unsettled transactions may
+      *>  still be sitting in one of the ATM transaction files.
+
+       FD HOLDS-FILE.
+       01 HOLD-REC.
+           05 HOLD-ACC-NUM PIC 9(16).
+           05 HOLD-AMOUNT PIC 9(13)V9(2).
+
+       WORKING-STORAGE SECTION.
+      * variables for user account
+       01 WS-ACCOUNT.
+           05 WS-ACC-NAME PIC A(20).
+           05 WS-ACC-NUM PIC 9(16).
+           05 WS-ACC-PASSWORD-HASH PIC 9(10).
+           05 WS-BALANCE-SIGN PIC X.
+           05 WS-BALANCE PIC 9(13)V9(2).
+           05 WS-OD-LIMIT PIC 9(13)V9(2).
+      * variables for receiver account
+       01 RE-ACCOUNT.
+           05 RE-ACC-NAME PIC A(20).
+           05 RE-ACC-NUM PIC 9(16).
+           05 RE-ACC-PASSWORD-HASH PIC 9(10).
+           05 RE-BALANCE-SIGN PIC X.
+           05 RE-BALANCE PIC 9(13)V9(2).
+           05 RE-OD-LIMIT PIC 9(13)V9(2).
+      * variables for sorting usage
+       01 SORTING-TRANS.
+           05 SO-ACC-NUM PIC 9(16).
+           05 SO-OPERA PIC X.
+           05 SO-AMOUNT PIC 9(5)V9(2).
+           05 SO-TS PIC 9(16).
+      * table of every configured ATM, loaded from atmconfig.txt so new
+      * locations can be added without changing this program
+       01  ATM-TABLE.
+           05  ATM-ENTRY OCCURS 10 TIMES.
+               10  TAB-ATM-NUM PIC 99.
+               10  TAB-LABEL PIC X(20).
+               10  TAB-FILENAME PIC X(20).
+               10  TAB-NULL-FILE PIC 9 VALUE 1.
+               *> bool, whether TAB-FILENAME still needs OPEN OUTPUT
+       01  ATM-COUNT PIC 99 VALUE 0.         *> number of rows loaded into ATM-TABLE
+       01  ATM-IX PIC 99.                    *> scratch subscript, reused by every table loop
+       01  CUR-ATM-IX PIC 99 VALUE 0.        *> ATM-TABLE row of the currently chosen ATM
+       01  DISP-ATM-NUM PIC Z9.              *> TAB-ATM-NUM edited for display, no leading zero
+       01  WS-TRANS-FILENAME PIC X(20).      *> filename OPENed next as TRANS-FILE
+       01  ATM-NUM PIC 99.                   *> stores chosen atm
+       01  INPUT-ACC PIC 9(16).            *> stores input account number
+       01  INPUT-PASSWORD PIC 9(6).        *> stores input account password
+       01  INPUT-PASSWORD-HASH PIC 9(10).  *> salted hash of INPUT-PASSWORD
+       01  HASH-SALT PIC 9(10).            *> low-order digits of the account number
+       01  HASH-TEMP PIC 9(18).            *> scratch for the hash computation
+       01  HASH-QUOT PIC 9(18).            *> scratch for the hash computation
+       01  INPUT-SERVICE PIC A.            *> stores service choice
+       01  INPUT-AMOUNT PIC S9(5)V9(2).    *> stores input amount
+       01  INPUT-NEW-PASSWORD PIC 9(6).    *> stores new PIN for the 'P' service
+       01  WS-TRANSFER-ID PIC 9(16) VALUE 0.   *> shared by both legs of one transfer
+       01  WS-CUR-DATE PIC 9(8).           *> today's date, YYYYMMDD
+       01  WS-CUR-TIME PIC 9(8).           *> time of day, HHMMSSCC
+       01  TIMESTAMP PIC 9(16).            *> real date-and-time, YYYYMMDDHHMMSSCC
+       01  TEMP-BALANCE PIC S9(13)V9(2).
+       01  WS-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
+       01  AN-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
+       01  MATCH PIC 9 VALUE 0.
+       *>bool variable for checking valid pair of acc and pw, 0 = false, 1 = true, initialize 0
+       01  REGISTERED PIC 9 VALUE 0.
+       *>bool variable for checking valid transfer, 0 = false, 1 = true, initialize 0
+       01  BATCH-DONE PIC 9 VALUE 0.
+       *>bool variable, 1 = CENTRAL has settled the outstanding transaction
+       *>files so it is safe to wipe them, 0 = leave them alone
+       01  FS PIC 9(2).                    *> variable storing file status of MASTER-FILE
+       01  CF-FS PIC 9(2).                 *> variable storing file status of ATMCONFIG-FILE
+       01  TF-FS PIC 9(2).                 *> variable storing file status of TRANS-FILE
+       01  BF-FS PIC 9(2).                 *> variable storing file status of BATCHFLAG-FILE
+       01  HL-FS PIC 9(2).                 *> variable storing file status of HOLDS-FILE
+
+      *    in-flight holds against other concurrent sessions' not-yet-
+      *    settled withdrawals/transfers, loaded fresh before every
+      *    withdrawal/transfer so a second session sees the first
+      *    one's reservation even though CENTRAL hasn't run yet
+       01  HOLD-TABLE.
+           05  HOLD-ENTRY OCCURS 100 TIMES.
+               10  TAB-HOLD-ACC PIC 9(16).
+               10  TAB-HOLD-AMOUNT PIC 9(13)V9(2).
+       01  HOLD-COUNT PIC 999 VALUE 0.          *> number of rows loaded into HOLD-TABLE
+       01  HOLD-IX PIC 999.                     *> scratch subscript, reused by every table loop
+       01  CUR-HOLD-IX PIC 999 VALUE 0.         *> HOLD-TABLE row matching WS-ACC-NUM, 0 = none yet
+       01  CURRENT-HOLD PIC 9(13)V9(2) VALUE 0. *> this account's total held by other sessions
+       01  AVAILABLE-BALANCE PIC S9(13)V9(2).   *> balance left once CURRENT-HOLD is set aside
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      *    only wipe an ATM's transaction file if it doesn't exist yet
+      *    or CENTRAL has already settled whatever it contained
+           MOVE 1 TO BATCH-DONE.
+           OPEN INPUT BATCHFLAG-FILE.
+           IF BF-FS = 35 THEN      *> no flag file yet, nothing has ever been settled
+               MOVE 0 TO BATCH-DONE
+           ELSE
+               READ BATCHFLAG-FILE NEXT RECORD
+                   AT END MOVE 0 TO BATCH-DONE
+               END-READ
+               IF BATCH-FLAG NOT = "DONE" THEN
+                   MOVE 0 TO BATCH-DONE
+               END-IF
+               CLOSE BATCHFLAG-FILE
+           END-IF.
+
+           GO TO LOAD-ATMCONFIG-PARA.
+
+       LOAD-ATMCONFIG-PARA.     *> read the ATM location table, seeding it on first run
+           OPEN INPUT ATMCONFIG-FILE.
+           IF CF-FS = 35 THEN      *> atmconfig.txt doesn't exist yet
+               CLOSE ATMCONFIG-FILE
+               OPEN OUTPUT ATMCONFIG-FILE
+               MOVE 1 TO CFG-ATM-NUM
+               MOVE "ATM 711" TO CFG-LABEL
+               MOVE "trans711.txt" TO CFG-FILENAME
+               WRITE ATM-CONFIG-REC
+               MOVE 2 TO CFG-ATM-NUM
+               MOVE "ATM 713" TO CFG-LABEL
+               MOVE "trans713.txt" TO CFG-FILENAME
+               WRITE ATM-CONFIG-REC
+               CLOSE ATMCONFIG-FILE
+               OPEN INPUT ATMCONFIG-FILE
+           END-IF.
+
+           MOVE 0 TO ATM-COUNT.
+           MOVE 0 TO WS-EOF.
+           MOVE 1 TO ATM-IX.
+
+       LOAD-ATMCONFIG-LOOP-PARA.
+           READ ATMCONFIG-FILE NEXT RECORD
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           IF WS-EOF = 1 THEN
+               CLOSE ATMCONFIG-FILE
+               GO TO TRUNCATE-GUARD-PARA
+           END-IF.
+
+           IF ATM-IX > 10 THEN      *> ATM-TABLE OCCURS 10 TIMES, table full
+               DISPLAY "=> WARNING: MORE THAN 10 ATMS CONFIGURED, "
+                   "IGNORING THE REST"
+               CLOSE ATMCONFIG-FILE
+               GO TO TRUNCATE-GUARD-PARA
+           END-IF.
+
+           MOVE CFG-ATM-NUM TO TAB-ATM-NUM(ATM-IX).
+           MOVE CFG-LABEL TO TAB-LABEL(ATM-IX).
+           MOVE CFG-FILENAME TO TAB-FILENAME(ATM-IX).
+           MOVE 1 TO TAB-NULL-FILE(ATM-IX).
+           ADD 1 TO ATM-COUNT.
+           ADD 1 TO ATM-IX.
+           GO TO LOAD-ATMCONFIG-LOOP-PARA.
+
+       TRUNCATE-GUARD-PARA.     *> truncate only once CENTRAL has settled the file, one file at a time
+           MOVE 1 TO ATM-IX.
+
+       TRUNCATE-GUARD-LOOP-PARA.
+           IF ATM-IX > ATM-COUNT THEN
+               GO TO TRUNCATE-GUARD-EXIT-PARA
+           END-IF.
+
+           MOVE TAB-FILENAME(ATM-IX) TO WS-TRANS-FILENAME.
+           OPEN INPUT TRANS-FILE.
+           IF TF-FS = 35 THEN      *> file doesn't exist yet, safe to create fresh
+               CLOSE TRANS-FILE
+               OPEN OUTPUT TRANS-FILE
+               CLOSE TRANS-FILE
+           ELSE
+               CLOSE TRANS-FILE
+               IF BATCH-DONE = 1 THEN
+                   OPEN OUTPUT TRANS-FILE
+                   CLOSE TRANS-FILE
+               ELSE
+                   DISPLAY "=> WARNING: " TAB-FILENAME(ATM-IX)
+                       " HAS UNSETTLED TXNS"
+                   DISPLAY "=> WARNING: RUN CENTRAL FIRST, NOT CLEARING"
+                   MOVE 0 TO TAB-NULL-FILE(ATM-IX)
+               END-IF
+           END-IF.
+
+           ADD 1 TO ATM-IX.
+           GO TO TRUNCATE-GUARD-LOOP-PARA.
+
+       TRUNCATE-GUARD-EXIT-PARA.
+      *    this run may add new unsettled transactions; mark pending
+      *    again until CENTRAL settles them
+           OPEN OUTPUT BATCHFLAG-FILE.
+           MOVE "PEND" TO BATCH-FLAG.
+           WRITE BATCH-FLAG-REC.
+           CLOSE BATCHFLAG-FILE.
+
+           DISPLAY "##############################################".
+           DISPLAY "##         Gringotts Wizarding Bank         ##".
+           DISPLAY "##                 Welcome                  ##".
+           DISPLAY "##############################################".
+
+       CHOOSING-PARA.          *> choosing atm
+           DISPLAY "=> PLEASE CHOOSE THE ATM".
+           MOVE 1 TO ATM-IX.
+           GO TO SHOW-ATM-MENU-PARA.
+
+       SHOW-ATM-MENU-PARA.     *> list every configured ATM, table-driven
+           IF ATM-IX > ATM-COUNT THEN
+               GO TO SHOW-ATM-MENU-EXIT-PARA
+           END-IF.
+
+           MOVE TAB-ATM-NUM(ATM-IX) TO DISP-ATM-NUM.
+      *    a fixed literal space, not DISP-ATM-NUM's own zero-
+      *    suppressed leading blank -- that blank only appears for a
+      *    single-digit ATM-TABLE OCCURS 10 allows ATM numbers up to
+      *    99, and Z9 doesn't suppress a two-digit value's tens digit,
+      *    which would otherwise butt "PRESS" straight up against it
+      *    with no separating space at all
+           DISPLAY "=> PRESS " DISP-ATM-NUM " FOR "
+               TAB-LABEL(ATM-IX).
+           ADD 1 TO ATM-IX.
+           GO TO SHOW-ATM-MENU-PARA.
+
+       SHOW-ATM-MENU-EXIT-PARA.
+           ACCEPT ATM-NUM FROM SYSIN.
+
+           MOVE 0 TO CUR-ATM-IX.
+           MOVE 1 TO ATM-IX.
+           GO TO FIND-ATM-PARA.
+
+       FIND-ATM-PARA.          *> look up the chosen ATM-NUM in ATM-TABLE
+           IF ATM-IX > ATM-COUNT THEN
+               GO TO FIND-ATM-EXIT-PARA
+           END-IF.
+
+           IF TAB-ATM-NUM(ATM-IX) = ATM-NUM THEN
+               MOVE ATM-IX TO CUR-ATM-IX
+           END-IF.
+
+           ADD 1 TO ATM-IX.
+           GO TO FIND-ATM-PARA.
+
+       FIND-ATM-EXIT-PARA.
+           IF CUR-ATM-IX = 0 THEN      *> if invalid input
+               DISPLAY "=> INVALID INPUT"
+               GO TO CHOOSING-PARA
+           END-IF.
+
+           MOVE 0 TO MATCH.    *> reset variable before next step
+           MOVE 0 TO WS-EOF.   *> reset variable before the login scan below
+
+           IF FS = 41 THEN     *> if MASTER-FILE already open
+               CLOSE MASTER-FILE
+           END-IF.
+
+           OPEN INPUT MASTER-FILE.
+
+           IF FS = 35 THEN     *> if master.txt not exist
+               DISPLAY "non-existing file!"
+               STOP RUN
+           END-IF.
+
+
+       LOGIN-PARA.         *> input account and password
+           IF MATCH = 1 THEN
+               GO TO TRANSACTION-PARA
+           END-IF.
+           DISPLAY "=> ACCOUNT".
+           ACCEPT INPUT-ACC FROM SYSIN.
+           DISPLAY "=> PASSWORD".
+           ACCEPT INPUT-PASSWORD FROM SYSIN.
+
+      *    salt the password with the account number before hashing,
+      *    same formula used when the hash was stored in master.txt;
+      *    four mixing rounds with irregular multipliers/offsets, to
+      *    raise the cost of brute-forcing every PIN against a leaked
+      *    master.txt over a single multiply-and-mod
+           COMPUTE HASH-QUOT = INPUT-ACC / 9999999999.
+           COMPUTE HASH-SALT = INPUT-ACC - (HASH-QUOT * 9999999999).
+           COMPUTE HASH-TEMP = INPUT-PASSWORD * 999983 + HASH-SALT.
+           COMPUTE HASH-QUOT = HASH-TEMP / 9999999999.
+           COMPUTE INPUT-PASSWORD-HASH =
+               HASH-TEMP - (HASH-QUOT * 9999999999).
+           COMPUTE HASH-TEMP =
+               INPUT-PASSWORD-HASH * 648391 + HASH-SALT + 104729.
+           COMPUTE HASH-QUOT = HASH-TEMP / 9999999999.
+           COMPUTE INPUT-PASSWORD-HASH =
+               HASH-TEMP - (HASH-QUOT * 9999999999).
+           COMPUTE HASH-TEMP =
+               INPUT-PASSWORD-HASH * 912739 + HASH-SALT + 813559.
+           COMPUTE HASH-QUOT = HASH-TEMP / 9999999999.
+           COMPUTE INPUT-PASSWORD-HASH =
+               HASH-TEMP - (HASH-QUOT * 9999999999).
+           COMPUTE HASH-TEMP =
+               INPUT-PASSWORD-HASH * 427943 + HASH-SALT + 37097.
+           COMPUTE HASH-QUOT = HASH-TEMP / 9999999999.
+           COMPUTE INPUT-PASSWORD-HASH =
+               HASH-TEMP - (HASH-QUOT * 9999999999).
+
+           GO TO CHECKACCPW-PARA.
+
+       CHECKACCPW-PARA.    *> check if input account and password are valid
+           READ MASTER-FILE NEXT RECORD INTO WS-ACCOUNT
+               AT END MOVE 1 TO WS-EOF
+               NOT AT END IF WS-ACC-NUM = INPUT-ACC THEN   *> if input acc reg
+                           IF WS-ACC-PASSWORD-HASH = INPUT-PASSWORD-HASH
+                               THEN
+                                   *> if correct password
+                                   MOVE 1 TO MATCH
+                               END-IF
+                          END-IF
+           END-READ.
+
+           DISPLAY WS-ACCOUNT.
+
+           IF MATCH = 1 THEN       *> if correct acc and INPUT-PASSWORD
+               CLOSE MASTER-FILE
+               OPEN INPUT MASTER-FILE
+               MOVE 0 TO WS-EOF   *> reset bool variable for eof
+               GO TO TRANSACTION-PARA
+           END-IF.
+
+           IF WS-EOF = 0 THEN      *> if not found in current line, read next line
+               GO TO CHECKACCPW-PARA
+           END-IF.
+
+           IF MATCH = 0 THEN       *> if not found in file, loop
+               DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
+               *> reset file pointer to the begining by reopen the file
+               CLOSE MASTER-FILE
+               OPEN INPUT MASTER-FILE
+               MOVE 0 TO WS-EOF    *> reset bool variable for eof
+               GO TO LOGIN-PARA
+           END-IF.
+
+       TRANSACTION-PARA.           *> choosing which service
+           *> store balance with its sign into a signed working variable
+           MOVE 0 TO TEMP-BALANCE.
+           IF WS-BALANCE-SIGN = '-' THEN
+               COMPUTE TEMP-BALANCE = 0 - WS-BALANCE
+           END-IF.
+           IF WS-BALANCE-SIGN = '+' THEN
+               MOVE WS-BALANCE TO TEMP-BALANCE
+           END-IF.
+
+           *> check if balance is beyond the account's overdraft limit.
+           *> if yes, end transaction
+           IF TEMP-BALANCE < 0 AND (0 - TEMP-BALANCE) > WS-OD-LIMIT THEN
+               IF FS = 41 THEN     *> if MASTER-FILE already open
+                   CLOSE MASTER-FILE
+               END-IF
+               OPEN INPUT MASTER-FILE
+               DISPLAY "=> OVERDRAFT LIMIT EXCEEDED, TRANSACTION ABORT"
+               MOVE 0 TO MATCH
+               GO TO LOGIN-PARA
+           END-IF.
+
+           DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
+           DISPLAY "=> PRESS D FOR DEPOSIT".
+           DISPLAY "=> PRESS W FOR WITHDRAWAL".
+           DISPLAY "=> PRESS T FOR TRANSFER".
+           DISPLAY "=> PRESS P TO CHANGE YOUR PIN".
+           ACCEPT INPUT-SERVICE FROM SYSIN.
+
+           IF INPUT-SERVICE = 'D' THEN
+               GO TO DEPOSIT-PARA
+           END-IF.
+
+           IF INPUT-SERVICE = 'W' THEN
+               MOVE 0 TO REGISTERED        *> reset variable
+               GO TO WITHDRAWAL-PARA
+           END-IF.
+
+           IF INPUT-SERVICE = 'T' THEN
+               GO TO PRETRANSFER-PARA
+           END-IF.
+
+           IF INPUT-SERVICE = 'P' THEN
+               GO TO PINCHANGE-PARA
+           END-IF.
+
+      * input other than 'D', 'W', 'T' and 'P' treat as invalid input, then loop
+           DISPLAY "=> INVALID INPUT".
+           GO TO TRANSACTION-PARA.
+
+       PINCHANGE-PARA.  *> self-service PIN change
+           DISPLAY "=> NEW PIN".
+           ACCEPT INPUT-NEW-PASSWORD FROM SYSIN.
+
+      *    same salt/hash formula LOGIN-PARA uses to check a password,
+      *    salted off this account's own number rather than the typed
+      *    INPUT-ACC since the session is already logged in
+           COMPUTE HASH-QUOT = WS-ACC-NUM / 9999999999.
+           COMPUTE HASH-SALT = WS-ACC-NUM - (HASH-QUOT * 9999999999).
+           COMPUTE HASH-TEMP = INPUT-NEW-PASSWORD * 999983 + HASH-SALT.
+           COMPUTE HASH-QUOT = HASH-TEMP / 9999999999.
+           COMPUTE INPUT-PASSWORD-HASH =
+               HASH-TEMP - (HASH-QUOT * 9999999999).
+           COMPUTE HASH-TEMP =
+               INPUT-PASSWORD-HASH * 648391 + HASH-SALT + 104729.
+           COMPUTE HASH-QUOT = HASH-TEMP / 9999999999.
+           COMPUTE INPUT-PASSWORD-HASH =
+               HASH-TEMP - (HASH-QUOT * 9999999999).
+           COMPUTE HASH-TEMP =
+               INPUT-PASSWORD-HASH * 912739 + HASH-SALT + 813559.
+           COMPUTE HASH-QUOT = HASH-TEMP / 9999999999.
+           COMPUTE INPUT-PASSWORD-HASH =
+               HASH-TEMP - (HASH-QUOT * 9999999999).
+           COMPUTE HASH-TEMP =
+               INPUT-PASSWORD-HASH * 427943 + HASH-SALT + 37097.
+           COMPUTE HASH-QUOT = HASH-TEMP / 9999999999.
+           COMPUTE INPUT-PASSWORD-HASH =
+               HASH-TEMP - (HASH-QUOT * 9999999999).
+
+      *    the new hash only takes effect once CENTRAL folds this
+      *    transaction into master.txt, the same as a deposit/
+      *    withdrawal amount only takes effect once settled
+           MOVE TAB-FILENAME(CUR-ATM-IX) TO WS-TRANS-FILENAME.
+           IF TAB-NULL-FILE(CUR-ATM-IX) = 0 THEN
+               OPEN EXTEND TRANS-FILE
+           END-IF.
+           IF TAB-NULL-FILE(CUR-ATM-IX) = 1 THEN
+               OPEN OUTPUT TRANS-FILE
+               MOVE 0 TO TAB-NULL-FILE(CUR-ATM-IX)
+           END-IF.
+
+           MOVE WS-ACC-NUM TO ACC-NUM-T.
+           MOVE 'P' TO OPERA-T.
+           MOVE 0 TO AMOUNT-T.
+           MOVE 0 TO TRANSFER-ID-T.
+           MOVE INPUT-PASSWORD-HASH TO NEW-PASSWORD-HASH-T.
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CUR-TIME FROM TIME.
+           COMPUTE TIMESTAMP = WS-CUR-DATE * 100000000 + WS-CUR-TIME.
+           MOVE TIMESTAMP TO TS-T.
+           WRITE TRANSACTION-REC
+           END-WRITE.
+           CLOSE TRANS-FILE.
+
+           DISPLAY "=> PIN CHANGED, WILL TAKE EFFECT NEXT SETTLEMENT".
+           GO TO END-PARA.
+
+       DEPOSIT-PARA.  *> deposit service
+           DISPLAY "=> AMOUNT".
+           ACCEPT INPUT-AMOUNT FROM SYSIN.
+
+           IF INPUT-AMOUNT < 0 THEN    *> negative input amount, then loop
+               DISPLAY "=> INVALID INPUT"
+               GO TO DEPOSIT-PARA
+           END-IF.
+
+           *> generate transaction record into the chosen ATM's file
+           MOVE TAB-FILENAME(CUR-ATM-IX) TO WS-TRANS-FILENAME.
+           IF TAB-NULL-FILE(CUR-ATM-IX) = 0 THEN
+               OPEN EXTEND TRANS-FILE
+           END-IF.
+           IF TAB-NULL-FILE(CUR-ATM-IX) = 1 THEN
+               OPEN OUTPUT TRANS-FILE
+               MOVE 0 TO TAB-NULL-FILE(CUR-ATM-IX)
+           END-IF.
+
+           MOVE WS-ACC-NUM TO ACC-NUM-T.
+           MOVE 'D' TO OPERA-T.
+           MOVE INPUT-AMOUNT TO AMOUNT-T.
+           MOVE 0 TO TRANSFER-ID-T.
+           MOVE 0 TO NEW-PASSWORD-HASH-T.
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CUR-TIME FROM TIME.
+           COMPUTE TIMESTAMP = WS-CUR-DATE * 100000000 + WS-CUR-TIME.
+           MOVE TIMESTAMP TO TS-T.
+           WRITE TRANSACTION-REC
+           END-WRITE.
+           CLOSE TRANS-FILE.
+
+           GO TO END-PARA.
+
+       PRETRANSFER-PARA.   *> input receiver acc num for transfer service
+           IF REGISTERED = 0 THEN
+               IF FS = 41 THEN     *> if MASTER-FILE already open
+                   CLOSE MASTER-FILE
+               END-IF
+               OPEN INPUT MASTER-FILE
+               DISPLAY "=> TARGET ACCOUNT"
+               ACCEPT INPUT-ACC FROM SYSIN
+
+               IF INPUT-ACC = WS-ACC-NUM THEN      *> receiver acc == user acc
+                   DISPLAY "=> YOU CANNOT TRANSFER TO YOURSELF"
+                   CLOSE MASTER-FILE
+                   GO TO PRETRANSFER-PARA
+               END-IF
+               GO TO CHECKREGISTERED-PARA
+           END-IF.
+
+       TRANSFER-PARA.  *> transfer service
+           DISPLAY "=> AMOUNT".
+           ACCEPT INPUT-AMOUNT FROM SYSIN.
+
+           IF INPUT-AMOUNT < 0 THEN    *> negative input amount, then loop
+               DISPLAY "=> INVALID INPUT"
+               GO TO TRANSFER-PARA
+           END-IF.
+
+      *    one ID shared by both legs TRANSFER-WRITE-PARA writes below,
+      *    so an audit/dispute can match the debit back to its credit
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CUR-TIME FROM TIME.
+           COMPUTE WS-TRANSFER-ID =
+               WS-CUR-DATE * 100000000 + WS-CUR-TIME.
+
+           GO TO LOAD-HOLDS-PARA.
+
+       LOAD-HOLDS-PARA.     *> read every other session's in-flight hold
+           OPEN INPUT HOLDS-FILE.
+           IF HL-FS = 35 THEN      *> holds.txt doesn't exist yet, nothing is held
+               CLOSE HOLDS-FILE
+               OPEN OUTPUT HOLDS-FILE
+               CLOSE HOLDS-FILE
+               MOVE 0 TO HOLD-COUNT
+               GO TO HOLD-CHECK-PARA
+           END-IF.
+
+           MOVE 0 TO HOLD-COUNT.
+           MOVE 0 TO WS-EOF.
+           MOVE 1 TO HOLD-IX.
+
+       LOAD-HOLDS-LOOP-PARA.
+           READ HOLDS-FILE NEXT RECORD
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           IF WS-EOF = 1 THEN
+               CLOSE HOLDS-FILE
+               GO TO HOLD-CHECK-PARA
+           END-IF.
+
+           MOVE HOLD-ACC-NUM TO TAB-HOLD-ACC(HOLD-IX).
+           MOVE HOLD-AMOUNT TO TAB-HOLD-AMOUNT(HOLD-IX).
+           ADD 1 TO HOLD-COUNT.
+           ADD 1 TO HOLD-IX.
+           GO TO LOAD-HOLDS-LOOP-PARA.
+
+       HOLD-CHECK-PARA.     *> find this account's currently held amount, if any
+           MOVE 0 TO CUR-HOLD-IX.
+           MOVE 0 TO CURRENT-HOLD.
+           MOVE 1 TO HOLD-IX.
+
+       HOLD-CHECK-LOOP-PARA.
+           IF HOLD-IX > HOLD-COUNT THEN
+               GO TO HOLD-AVAILABLE-PARA
+           END-IF.
+
+           IF TAB-HOLD-ACC(HOLD-IX) = WS-ACC-NUM THEN
+               MOVE HOLD-IX TO CUR-HOLD-IX
+               MOVE TAB-HOLD-AMOUNT(HOLD-IX) TO CURRENT-HOLD
+           END-IF.
+
+           ADD 1 TO HOLD-IX.
+           GO TO HOLD-CHECK-LOOP-PARA.
+
+       HOLD-AVAILABLE-PARA.
+      *    balance left to this session once every other session's
+      *    in-flight withdrawal/transfer is set aside
+           COMPUTE AVAILABLE-BALANCE =
+               TEMP-BALANCE + WS-OD-LIMIT - CURRENT-HOLD.
+
+           IF INPUT-AMOUNT > AVAILABLE-BALANCE THEN      *> insufficient balance, then loop
+               DISPLAY "=> INSUFFICIENT BALANCE"
+               IF INPUT-SERVICE = 'W' THEN
+                   GO TO WITHDRAWAL-PARA
+               END-IF
+               GO TO TRANSFER-PARA
+           END-IF.
+
+           IF CUR-HOLD-IX = 0 AND HOLD-COUNT >= 100 THEN
+      *        HOLD-TABLE OCCURS 100 TIMES; refuse rather than index
+      *        past it once 100 distinct accounts are already held
+               DISPLAY "=> SYSTEM BUSY, TOO MANY HOLDS OUTSTANDING"
+               DISPLAY "=> PLEASE TRY AGAIN LATER"
+               GO TO END-PARA
+           END-IF.
+
+      *    reserve this amount immediately so a concurrent session on
+      *    the same account sees it before this session's transaction
+      *    record is even written, closing the gap CENTRAL's batch
+      *    settlement leaves between an ATM write and a master.txt update
+           IF CUR-HOLD-IX = 0 THEN
+               ADD 1 TO HOLD-COUNT
+               MOVE HOLD-COUNT TO CUR-HOLD-IX
+               MOVE WS-ACC-NUM TO TAB-HOLD-ACC(CUR-HOLD-IX)
+               MOVE INPUT-AMOUNT TO TAB-HOLD-AMOUNT(CUR-HOLD-IX)
+           ELSE
+               COMPUTE TAB-HOLD-AMOUNT(CUR-HOLD-IX) =
+                   TAB-HOLD-AMOUNT(CUR-HOLD-IX) + INPUT-AMOUNT
+           END-IF.
+
+           OPEN OUTPUT HOLDS-FILE.
+           MOVE 1 TO HOLD-IX.
+           GO TO SAVE-HOLDS-LOOP-PARA.
+
+       SAVE-HOLDS-LOOP-PARA.
+           IF HOLD-IX > HOLD-COUNT THEN
+               CLOSE HOLDS-FILE
+               IF INPUT-SERVICE = 'W' THEN
+                   GO TO WITHDRAWAL-WRITE-PARA
+               END-IF
+               GO TO TRANSFER-WRITE-PARA
+           END-IF.
+
+           MOVE TAB-HOLD-ACC(HOLD-IX) TO HOLD-ACC-NUM.
+           MOVE TAB-HOLD-AMOUNT(HOLD-IX) TO HOLD-AMOUNT.
+           WRITE HOLD-REC.
+
+           ADD 1 TO HOLD-IX.
+           GO TO SAVE-HOLDS-LOOP-PARA.
+
+       TRANSFER-WRITE-PARA.  *> generate both legs into the chosen ATM's transaction file
+           MOVE TAB-FILENAME(CUR-ATM-IX) TO WS-TRANS-FILENAME.
+           IF TAB-NULL-FILE(CUR-ATM-IX) = 0 THEN
+               OPEN EXTEND TRANS-FILE
+           END-IF.
+           IF TAB-NULL-FILE(CUR-ATM-IX) = 1 THEN
+               OPEN OUTPUT TRANS-FILE
+               MOVE 0 TO TAB-NULL-FILE(CUR-ATM-IX)
+           END-IF.
+
+           MOVE WS-ACC-NUM TO ACC-NUM-T.
+           MOVE 'W' TO OPERA-T.
+           MOVE INPUT-AMOUNT TO AMOUNT-T.
+           MOVE WS-TRANSFER-ID TO TRANSFER-ID-T.
+           MOVE 0 TO NEW-PASSWORD-HASH-T.
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CUR-TIME FROM TIME.
+           COMPUTE TIMESTAMP = WS-CUR-DATE * 100000000 + WS-CUR-TIME.
+           MOVE TIMESTAMP TO TS-T.
+           WRITE TRANSACTION-REC
+           END-WRITE.
+
+           MOVE RE-ACC-NUM TO ACC-NUM-T.
+           MOVE 'D' TO OPERA-T.
+           MOVE INPUT-AMOUNT TO AMOUNT-T.
+           MOVE WS-TRANSFER-ID TO TRANSFER-ID-T.
+           MOVE 0 TO NEW-PASSWORD-HASH-T.
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CUR-TIME FROM TIME.
+           COMPUTE TIMESTAMP = WS-CUR-DATE * 100000000 + WS-CUR-TIME.
+           MOVE TIMESTAMP TO TS-T.
+           WRITE TRANSACTION-REC
+           END-WRITE.
+
+           CLOSE TRANS-FILE.
+
+           GO TO END-PARA.
+
+       CHECKREGISTERED-PARA.   *> check if receiver acc resgistered
+           READ MASTER-FILE NEXT RECORD INTO RE-ACCOUNT
+               AT END MOVE 1 TO WS-EOF
+               NOT AT END IF RE-ACC-NUM = INPUT-ACC THEN
+                               MOVE 1 TO REGISTERED
+                          END-IF
+           END-READ.
+
+           IF REGISTERED = 1 THEN       *> if registered acc found
+               *> DISPLAY "=> TARGET ACCOUNT FOUND"
+               CLOSE MASTER-FILE
+               MOVE 0 TO WS-EOF         *> reset bool variable for eof
+               GO TO TRANSFER-PARA
+           END-IF.
+
+           IF WS-EOF = 0 THEN           *> if not found in current line, read next line
+               GO TO CHECKREGISTERED-PARA
+           END-IF.
+
+           IF REGISTERED = 0 THEN       *> if not registered
+               DISPLAY "=> TARGET ACCOUNT DOES NOT EXIST"
+               CLOSE MASTER-FILE
+               MOVE 0 TO WS-EOF    *> reset bool variable for eof
+               GO TO PRETRANSFER-PARA
+           END-IF.
+
+
+       WITHDRAWAL-PARA.    *> withdrawal service
+           DISPLAY "=> AMOUNT".
+           ACCEPT INPUT-AMOUNT FROM SYSIN.
+
+           IF INPUT-AMOUNT < 0 THEN    *> negative input amount, then loop
+               DISPLAY "=> INVALID INPUT"
+               GO TO WITHDRAWAL-PARA
+           END-IF.
+
+           GO TO LOAD-HOLDS-PARA.
+
+       WITHDRAWAL-WRITE-PARA.   *> generate transaction record into the chosen ATM's file
+           MOVE TAB-FILENAME(CUR-ATM-IX) TO WS-TRANS-FILENAME.
+           IF TAB-NULL-FILE(CUR-ATM-IX) = 0 THEN
+               OPEN EXTEND TRANS-FILE
+           END-IF.
+           IF TAB-NULL-FILE(CUR-ATM-IX) = 1 THEN
+               OPEN OUTPUT TRANS-FILE
+               MOVE 0 TO TAB-NULL-FILE(CUR-ATM-IX)
+           END-IF.
+
+           MOVE WS-ACC-NUM TO ACC-NUM-T.
+           MOVE 'W' TO OPERA-T.
+           MOVE INPUT-AMOUNT TO AMOUNT-T.
+           MOVE 0 TO TRANSFER-ID-T.
+           MOVE 0 TO NEW-PASSWORD-HASH-T.
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CUR-TIME FROM TIME.
+           COMPUTE TIMESTAMP = WS-CUR-DATE * 100000000 + WS-CUR-TIME.
+           MOVE TIMESTAMP TO TS-T.
+           WRITE TRANSACTION-REC
+           END-WRITE.
+           CLOSE TRANS-FILE.
+
+           GO TO END-PARA.
+
+       END-PARA.       *> end of transaction
+           DISPLAY "=> CONTINUE?"
+           DISPLAY "=>  N FOR NO"
+           DISPLAY "=>  Y FOR YES"
+           ACCEPT INPUT-SERVICE FROM SYSIN.
+
+           IF INPUT-SERVICE = 'Y' THEN
+               GO TO CHOOSING-PARA     *> go back to step 1
+           END-IF.
+
+           IF INPUT-SERVICE = 'N' THEN
+               IF FS = 41 THEN     *> if MASTER-FILE already open
+                   CLOSE MASTER-FILE
+               END-IF
+               STOP RUN
+           END-IF.
+
+      * input other than 'Y' and 'N' treat as invalid input, then loop
+           DISPLAY "=> INVALID INPUT".
+           GO TO END-PARA.
+
+       END PROGRAM ATM.
