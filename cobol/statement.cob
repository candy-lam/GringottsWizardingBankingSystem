@@ -0,0 +1,268 @@
+      ******************************************************************
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Lam Hiu Ching
+      * Student ID : 1155129247
+      * Email Addr : 1155129247@link.cuhk.edu.hk
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MASTER-FILE ASSIGN TO 'master.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS FS.
+
+       SELECT TRANSSORT-FILE ASSIGN TO 'transSorted.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS TS-FS.
+
+      *    a second handle onto transSorted.txt, used only to look
+      *    ahead and total this account's net movement for the period
+      *    before LOOKUP-NAME-PARA fixes the opening balance
+       SELECT TRANSNET-FILE ASSIGN TO 'transSorted.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS TN-FS.
+
+       SELECT STATEMENT-FILE ASSIGN TO 'statement.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE.
+       01 ACCOUNT.
+           05 ACC-NAME PIC A(20).
+           05 ACC-NUM PIC 9(16).
+           05 ACC-PASSWORD-HASH PIC 9(10).
+           05 BALANCE-SIGN PIC X.
+           05 BALANCE PIC 9(13)V9(2).
+           05 OD-LIMIT PIC 9(13)V9(2).  *> how far into overdraft the acc may go
+
+       FD TRANSSORT-FILE.
+       01 TRANSACTION-S.
+           05 ACC-NUM-S PIC 9(16).
+           05 OPERA-S PIC X.
+           05 AMOUNT-S PIC 9(5)V9(2).
+           05 TS-S PIC 9(16).
+           05 TRANSFER-ID-S PIC 9(16).
+           05 NEW-PASSWORD-HASH-S PIC 9(10).
+
+       FD TRANSNET-FILE.
+       01 TRANSACTION-NET.
+           05 ACC-NUM-NET PIC 9(16).
+           05 OPERA-NET PIC X.
+           05 AMOUNT-NET PIC 9(5)V9(2).
+           05 TS-NET PIC 9(16).
+           05 TRANSFER-ID-NET PIC 9(16).
+           05 NEW-PASSWORD-HASH-NET PIC 9(10).
+
+       FD STATEMENT-FILE.
+       01 STMT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * layouts built in working-storage, then moved onto STMT-LINE
+       01 WS-STMT-HEADER-LINE.
+           05 STR1 PIC X(17) VALUE "=== STATEMENT: #".
+           05 HDR-ACC-NUM PIC 9(16).
+           05 STR2 PIC X(8) VALUE "  NAME: ".
+           05 HDR-ACC-NAME PIC A(20).
+       01 WS-STMT-DETAIL-LINE.
+           05 STR3 PIC X(6) VALUE "  TS: ".
+           05 DET-TS PIC 9(16).
+           05 STR4 PIC X(6) VALUE "  OP: ".
+           05 DET-OPERA PIC X.
+           05 STR5 PIC X(11) VALUE "  AMOUNT: ".
+           05 DET-AMOUNT PIC 9(5)V9(2).
+           05 STR6 PIC X(12) VALUE "  BALANCE: ".
+           05 DET-SIGN PIC X.
+           05 DET-BALANCE PIC 9(13)V9(2).
+      * variables for account lookup
+       01 WS-ACCOUNT.
+           05 WS-ACC-NAME PIC A(20).
+           05 WS-ACC-NUM PIC 9(16).
+           05 WS-ACC-PASSWORD-HASH PIC 9(10).
+           05 WS-BALANCE-SIGN PIC X.
+           05 WS-BALANCE PIC 9(13)V9(2).
+           05 WS-OD-LIMIT PIC 9(13)V9(2).
+      * variables for sorting usage
+       01 SORTING-TRANS.
+           05 SO-ACC-NUM PIC 9(16).
+           05 SO-OPERA PIC X.
+           05 SO-AMOUNT PIC 9(5)V9(2).
+           05 SO-TS PIC 9(16).
+           05 SO-TRANSFER-ID PIC 9(16).
+           05 SO-NEW-PASSWORD-HASH PIC 9(10).
+       01  CURR-ACC-NUM PIC 9(16) VALUE 0.   *> account currently being printed
+       01  CURR-ACC-NAME PIC A(20).
+       01  CURR-BALANCE PIC S9(13)V9(2).     *> running total for the period
+       01  NET-MOVEMENT PIC S9(13)V9(2).     *> this account's total D/W/I for the period
+       01  WS-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
+       01  AN-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
+       01  NT-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
+       01  FS PIC 9(2).                      *> variable storing file status of MASTER-FILE
+       01  TS-FS PIC 9(2).                   *> variable storing file status of TRANSSORT-FILE
+       01  TN-FS PIC 9(2).                   *> variable storing file status of TRANSNET-FILE
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT TRANSSORT-FILE.
+           IF TS-FS = 35 THEN  *> transSorted.txt not exist
+               DISPLAY "non-existing file! (transSorted.txt)"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT STATEMENT-FILE.
+
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO CURR-ACC-NUM.
+           GO TO READ-TRANS-PARA.
+
+       READ-TRANS-PARA.       *> read next sorted transaction
+           READ TRANSSORT-FILE NEXT RECORD INTO SORTING-TRANS
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           IF WS-EOF = 1 THEN
+               GO TO EXIT-PARA
+           END-IF.
+
+           IF SO-ACC-NUM NOT = CURR-ACC-NUM THEN      *> new account section
+               MOVE SO-ACC-NUM TO CURR-ACC-NUM
+               MOVE 0 TO CURR-BALANCE
+               GO TO FIND-NET-PARA
+           END-IF.
+
+           GO TO WRITE-DETAIL-PARA.
+
+       FIND-NET-PARA.
+      *    total this account's D/W/I for the whole period before
+      *    LOOKUP-NAME-PARA fixes the opening balance, so the answer
+      *    doesn't depend on whether master.txt still holds the
+      *    pre-period balance or has already been promoted to the
+      *    post-period one
+           OPEN INPUT TRANSNET-FILE.
+           MOVE 0 TO NET-MOVEMENT.
+           MOVE 0 TO NT-EOF.
+
+       FIND-NET-LOOP-PARA.
+           READ TRANSNET-FILE NEXT RECORD INTO TRANSACTION-NET
+               AT END MOVE 1 TO NT-EOF
+           END-READ.
+
+           IF NT-EOF = 1 THEN
+               CLOSE TRANSNET-FILE
+               GO TO LOOKUP-NAME-PARA
+           END-IF.
+
+           IF ACC-NUM-NET = CURR-ACC-NUM THEN
+               IF OPERA-NET = 'D' OR OPERA-NET = 'I' THEN
+                   ADD AMOUNT-NET TO NET-MOVEMENT
+               END-IF
+               IF OPERA-NET = 'W' THEN
+                   SUBTRACT AMOUNT-NET FROM NET-MOVEMENT
+               END-IF
+           END-IF.
+
+           GO TO FIND-NET-LOOP-PARA.
+
+       LOOKUP-NAME-PARA.      *> find account name for the statement header
+           IF FS = 41 THEN     *> if MASTER-FILE already open
+               CLOSE MASTER-FILE
+           END-IF.
+           OPEN INPUT MASTER-FILE.
+
+           IF FS = 35 THEN     *> if master.txt not exist
+               DISPLAY "non-existing file! (master.txt)"
+               STOP RUN
+           END-IF.
+
+           MOVE 0 TO AN-EOF.
+           MOVE SPACES TO CURR-ACC-NAME.
+
+       LOOKUP-NAME-LOOP-PARA.
+           READ MASTER-FILE NEXT RECORD INTO WS-ACCOUNT
+               AT END MOVE 1 TO AN-EOF
+               NOT AT END IF WS-ACC-NUM = CURR-ACC-NUM THEN
+                               MOVE WS-ACC-NAME TO CURR-ACC-NAME
+      *                        this period's opening balance, reconstructed
+      *                        by backing this period's net movement out of
+      *                        WS-BALANCE; WRITE-DETAIL-PARA re-applies the
+      *                        same movement transaction by transaction, so
+      *                        the closing balance printed always comes out
+      *                        to WS-BALANCE exactly, whether master.txt still
+      *                        holds the pre-period balance or has already
+      *                        been promoted to the post-period one
+                               IF WS-BALANCE-SIGN = '-' THEN
+                                   COMPUTE CURR-BALANCE =
+                                       0 - WS-BALANCE - NET-MOVEMENT
+                               ELSE
+                                   COMPUTE CURR-BALANCE =
+                                       WS-BALANCE - NET-MOVEMENT
+                               END-IF
+                               MOVE 1 TO AN-EOF
+                           END-IF
+           END-READ.
+
+           IF AN-EOF = 0 THEN
+               GO TO LOOKUP-NAME-LOOP-PARA
+           END-IF.
+
+           CLOSE MASTER-FILE.
+
+       WRITE-HEADER-PARA.
+           MOVE CURR-ACC-NUM TO HDR-ACC-NUM.
+           MOVE CURR-ACC-NAME TO HDR-ACC-NAME.
+           MOVE WS-STMT-HEADER-LINE TO STMT-LINE.
+           WRITE STMT-LINE.
+
+       WRITE-DETAIL-PARA.     *> one line per deposit/withdrawal with running balance
+           IF SO-OPERA = 'D' THEN
+               COMPUTE CURR-BALANCE = CURR-BALANCE + SO-AMOUNT
+           END-IF.
+           IF SO-OPERA = 'W' THEN
+               COMPUTE CURR-BALANCE = CURR-BALANCE - SO-AMOUNT
+           END-IF.
+           IF SO-OPERA = 'I' THEN
+               COMPUTE CURR-BALANCE = CURR-BALANCE + SO-AMOUNT
+           END-IF.
+
+           MOVE SO-TS TO DET-TS.
+           MOVE SO-OPERA TO DET-OPERA.
+           MOVE SO-AMOUNT TO DET-AMOUNT.
+
+           IF CURR-BALANCE < 0 THEN
+               MOVE '-' TO DET-SIGN
+               COMPUTE DET-BALANCE = 0 - CURR-BALANCE
+           ELSE
+               MOVE '+' TO DET-SIGN
+               MOVE CURR-BALANCE TO DET-BALANCE
+           END-IF.
+
+           MOVE WS-STMT-DETAIL-LINE TO STMT-LINE.
+           WRITE STMT-LINE.
+
+           GO TO READ-TRANS-PARA.
+
+       EXIT-PARA.
+           CLOSE TRANSSORT-FILE.
+           CLOSE STATEMENT-FILE.
+           IF FS = 41 THEN     *> if MASTER-FILE still open
+               CLOSE MASTER-FILE
+           END-IF.
+
+       END PROGRAM STMTRPT.
