@@ -1,345 +1,1016 @@
-      ******************************************************************
-      * CSCI3180 Principles of Programming Languages
-      *
-      * --- Declaration ---
-      *
-      * I declare that the assignment here submitted is original except for source
-      * material explicitly acknowledged. I also acknowledge that I am aware of
-      * University policy and regulations on honesty in academic work, and of the
-      * disciplinary guidelines and procedures applicable to breaches of such policy
-      * and regulations, as contained in the website
-      * http://www.cuhk.edu.hk/policy/academichonesty/
-      *
-      * Assignment 1
-      * Name : Lam Hiu Ching
-      * Student ID : 1155129247
-      * Email Addr : 1155129247@link.cuhk.edu.hk
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CENTRAL.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT MASTER-FILE ASSIGN TO 'master.txt'
-                ORGANISATION IS LINE SEQUENTIAL
-                STATUS IS FS.
-
-       SELECT TRANS711-FILE ASSIGN TO 'trans711.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       SELECT TRANS713-FILE ASSIGN TO 'trans713.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       SELECT UPDATEDM-FILE ASSIGN TO 'updatedMaster.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       SELECT TRANSSORT711-FILE ASSIGN TO 'transSorted711.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       SELECT TRANSSORT713-FILE ASSIGN TO 'transSorted713.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       SELECT TRANSSORT-FILE ASSIGN TO 'transSorted.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       SELECT NEGREPORT-FILE ASSIGN TO 'negReport.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       SELECT TRANSACTION-TEMP-FILE ASSIGN TO 'temp.txt'
-                ORGANISATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD MASTER-FILE.
-       01 ACCOUNT.
-           05 ACC-NAME PIC A(20).
-           05 ACC-NUM PIC 9(16).
-           05 ACC-PASSWORD PIC 9(6).
-           05 BALANCE-SIGN PIC X.
-           05 BALANCE PIC 9(13)V9(2).
-
-       FD TRANS711-FILE.
-       01 TRANSACTION711.
-           05 ACC-NUM711 PIC 9(16).
-           05 OPERA711 PIC X.
-           05 AMOUNT711 PIC 9(5)V9(2).
-           05 TS711 PIC 9(5).
-
-       FD TRANS713-FILE.
-       01 TRANSACTION713.
-           05 ACC-NUM713 PIC 9(16).
-           05 OPERA713 PIC X.
-           05 AMOUNT713 PIC 9(5)V9(2).
-           05 TS713 PIC 9(5).
-
-       FD UPDATEDM-FILE.
-       01 ACCOUNT-U.
-           05 ACC-NAME-U PIC A(20).
-           05 ACC-NUM-U PIC 9(16).
-           05 ACC-PASSWORD-U PIC 9(6).
-           05 BALANCE-SIGN-U PIC X.
-           05 BALANCE-U PIC 9(13)V9(2).
-
-       FD TRANSSORT711-FILE.
-       01 TRANSACTION-S711.
-           05 ACC-NUM-S711 PIC 9(16).
-           05 OPERA-S711 PIC X.
-           05 AMOUNT-S711 PIC 9(5)V9(2).
-           05 TS-S711 PIC 9(5).
-
-       FD TRANSSORT713-FILE.
-       01 TRANSACTION-S713.
-           05 ACC-NUM-S713 PIC 9(16).
-           05 OPERA-S713 PIC X.
-           05 AMOUNT-S713 PIC 9(5)V9(2).
-           05 TS-S713 PIC 9(5).
-
-       FD TRANSSORT-FILE.
-       01 TRANSACTION-S.
-           05 ACC-NUM-S PIC 9(16).
-           05 OPERA-S PIC X.
-           05 AMOUNT-S PIC 9(5)V9(2).
-           05 TS-S PIC 9(5).
-
-       FD NEGREPORT-FILE.
-       01 NEGACC.
-           05 STR1 PIC X(6).
-           05 ACC-NAME-N PIC A(20).
-           05 STR2 PIC X(16).
-           05 ACC-NUM-N PIC 9(16).
-           05 STR3 PIC X(11).
-           05 BALANCE-N PIC 9(13)V9(2).
-
-       SD TRANSACTION-TEMP-FILE.
-       01 TRANSACTION-TEMP.
-           05 ACC-TEMP PIC A(20).
-           05 OPERA-TEMP PIC X.
-           05 AMOUNT-TEMP PIC 9(5)V9(2).
-           05 TS-TEMP PIC 9(5).
-
-       WORKING-STORAGE SECTION.
-      * variables for user account
-       01 WS-ACCOUNT.
-           05 WS-ACC-NAME PIC A(20).
-           05 WS-ACC-NUM PIC 9(16).
-           05 WS-ACC-PASSWORD PIC 9(6).
-           05 WS-BALANCE-SIGN PIC X.
-           05 WS-BALANCE PIC 9(13)V9(2).
-       01 SORTING-TRANS.
-           05 SO-ACC-NUM PIC 9(16).
-           05 SO-OPERA PIC X.
-           05 SO-AMOUNT PIC 9(5)V9(2).
-           05 SO-TS PIC 9(5).
-       01  TEMP-BALANCE PIC S9(13)V9(2).
-       01  WS-EOF PIC 9 VALUE 0.
-       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
-       01  AN-EOF PIC 9 VALUE 0.
-       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
-       01  NULL-FILE-711 PIC 9 VALUE 1.    *> bool variable check whether file is null
-       01  NULL-FILE-713 PIC 9 VALUE 1.    *> bool variable check whether file is null
-       01  FS PIC 9(2).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-      *    clean all output file/create empty output file
-           OPEN OUTPUT TRANSSORT711-FILE.
-           CLOSE TRANSSORT711-FILE.
-           OPEN OUTPUT TRANSSORT713-FILE.
-           CLOSE TRANSSORT713-FILE.
-           OPEN OUTPUT TRANSSORT-FILE.
-           CLOSE TRANSSORT-FILE.
-           OPEN OUTPUT UPDATEDM-FILE.
-           CLOSE UPDATEDM-FILE.
-           OPEN OUTPUT NEGREPORT-FILE.
-           CLOSE NEGREPORT-FILE.
-
-       CENTRAL-MACHINE-PARA.
-      * sorting
-        *> create transSorted711.txt
-           SORT TRANSACTION-TEMP-FILE ON ASCENDING KEY ACC-NUM-S711
-                                      ON ASCENDING KEY TS-S711
-           USING TRANS711-FILE GIVING TRANSSORT711-FILE.
-
-
-       *> create transSorted713.txt
-           SORT TRANSACTION-TEMP-FILE ON ASCENDING KEY ACC-NUM-S713
-                                      ON ASCENDING KEY TS-S713
-           USING TRANS713-FILE GIVING TRANSSORT713-FILE.
-
-
-      * merging
-           OPEN OUTPUT TRANSSORT-FILE.
-           OPEN INPUT TRANSSORT711-FILE.
-           MOVE 0 TO WS-EOF.
-
-        TRANS-MERGE-711-PARA.
-           READ TRANSSORT711-FILE NEXT RECORD INTO SORTING-TRANS
-              AT END MOVE 1 TO WS-EOF
-              NOT AT END  MOVE SO-ACC-NUM TO ACC-NUM-S
-                          MOVE SO-OPERA TO OPERA-S
-                          MOVE SO-AMOUNT TO AMOUNT-S
-                          MOVE SO-TS TO TS-S
-                          WRITE TRANSACTION-S
-                          END-WRITE
-           END-READ
-
-           IF WS-EOF = 0 THEN      *> read next line if not eof
-               GO TO TRANS-MERGE-711-PARA
-           END-IF.
-
-           CLOSE TRANSSORT711-FILE.
-
-           *> check existence of file
-           OPEN INPUT TRANSSORT713-FILE.
-           MOVE 0 TO WS-EOF.
-           GO TO TRANS-MERGE-713-PARA.
-
-       TRANS-MERGE-713-PARA.
-           READ TRANSSORT713-FILE NEXT RECORD INTO SORTING-TRANS
-              AT END MOVE 1 TO WS-EOF
-              NOT AT END  MOVE SO-ACC-NUM TO ACC-NUM-S
-                          MOVE SO-OPERA TO OPERA-S
-                          MOVE SO-AMOUNT TO AMOUNT-S
-                          MOVE SO-TS TO TS-S
-                          WRITE TRANSACTION-S
-                          END-WRITE
-           END-READ
-
-           IF WS-EOF = 0 THEN      *> read next line if not eof
-                GO TO TRANS-MERGE-713-PARA
-           END-IF.
-
-           CLOSE TRANSSORT713-FILE.
-           CLOSE TRANSSORT-FILE.
-
-       TRANSSORT-FILE-SORTING-PARA.                                *> sort file after merging
-           SORT TRANSACTION-TEMP-FILE ON ASCENDING KEY ACC-NUM-S  *> primary key
-                                      ON ASCENDING KEY TS-S       *> secondary key
-           USING TRANSSORT-FILE GIVING TRANSSORT-FILE.
-
-           IF FS = 41 THEN     *> if MASTER-FILE already open
-               CLOSE MASTER-FILE
-           END-IF.
-
-           OPEN INPUT MASTER-FILE.
-
-           IF FS = 35 THEN     *> if master.txt not exist
-               DISPLAY "non-existing file!(master.txt)"
-               STOP RUN
-           END-IF.
-
-           *> rest variable
-           MOVE 1 TO NULL-FILE-711.
-           MOVE 1 TO NULL-FILE-713.
-           MOVE 0 TO WS-EOF.
-
-       *> Read an acc info in master.txt
-       *> for each acc, compare to all transaction record
-       *> if found matched acc and transaction, update the balance
-       UPDATE-PARA.
-           *> if end of master.txt file then exit
-           IF WS-EOF = 1 THEN
-               GO TO EXIT-PARA
-           END-IF.
-
-           READ MASTER-FILE NEXT RECORD INTO WS-ACCOUNT
-               AT END MOVE 1 TO WS-EOF
-           END-READ.
-
-           OPEN INPUT TRANSSORT-FILE.
-           *> rest variable
-           MOVE 0 TO AN-EOF.
-           MOVE 0 TO TEMP-BALANCE.
-           *> store the balance into temp variable with sign
-           IF WS-BALANCE-SIGN = '-' THEN
-               COMPUTE TEMP-BALANCE = 0 - WS-BALANCE
-           END-IF.
-           IF WS-BALANCE-SIGN = '+' THEN
-               MOVE WS-BALANCE TO TEMP-BALANCE
-           END-IF.
-
-       COMPARE-RECORD-PARA.    *> compare each record in transaction
-           READ TRANSSORT-FILE NEXT RECORD INTO SORTING-TRANS
-               AT END MOVE 1 TO AN-EOF
-           END-READ.
-
-           *> if end of tranSorted.txt then write UPDATEDM-FILE and NEGREPORT-FILE
-           IF AN-EOF = 1 THEN
-               CLOSE TRANSSORT-FILE
-               *> if end of master.txt (all accounts are updated, (avoid duplicate loop for last acc
-               IF WS-EOF = 1 THEN
-                   GO TO EXIT-PARA
-               END-IF
-
-               IF NULL-FILE-711 = 0 THEN
-                   OPEN EXTEND UPDATEDM-FILE
-               END-IF
-               IF NULL-FILE-711 = 1 THEN
-                   OPEN OUTPUT UPDATEDM-FILE
-                   MOVE 0 TO NULL-FILE-711
-               END-IF
-
-               *> write the update acc info
-               MOVE WS-ACCOUNT TO ACCOUNT-U
-               WRITE ACCOUNT-U
-               END-WRITE
-               *> DISPLAY ACCOUNT-U
-               CLOSE UPDATEDM-FILE
-
-               *> find negative balance account and write it into negreport
-               IF WS-BALANCE-SIGN = '-' THEN
-                   IF NULL-FILE-713 = 0 THEN
-                       OPEN EXTEND NEGREPORT-FILE
-                   END-IF
-                   IF NULL-FILE-713 = 1 THEN
-                       OPEN OUTPUT NEGREPORT-FILE
-                       MOVE 0 TO NULL-FILE-713
-                   END-IF
-
-                   MOVE "Name: " TO STR1
-                   MOVE WS-ACC-NAME TO ACC-NAME-N
-                   MOVE "Account Number: " TO STR2
-                   MOVE WS-ACC-NUM TO ACC-NUM-N
-                   MOVE " Balance: -" TO STR3
-                   MOVE WS-BALANCE TO BALANCE-N
-                   WRITE NEGACC
-                   END-WRITE
-                   CLOSE NEGREPORT-FILE
-               END-IF
-
-               GO TO UPDATE-PARA
-           END-IF.
-
-           *> update the balance according to transaction record
-           IF WS-ACC-NUM = SO-ACC-NUM THEN
-               *> add deposit amount to current balance
-               IF SO-OPERA = 'D' THEN
-                   COMPUTE TEMP-BALANCE = TEMP-BALANCE + SO-AMOUNT
-               END-IF
-               *> subtract withdrawal amount to current balance
-               IF SO-OPERA = 'W' THEN
-                   COMPUTE TEMP-BALANCE = TEMP-BALANCE - SO-AMOUNT
-               END-IF
-
-               *> assign corresponding sign according current balance
-               IF TEMP-BALANCE < 0 THEN
-                   MOVE '-' TO WS-BALANCE-SIGN
-               END-IF
-               IF TEMP-BALANCE >= 0 THEN
-                   MOVE '+' TO WS-BALANCE-SIGN
-               END-IF
-
-               *> assign current balance without sign
-               MOVE TEMP-BALANCE TO WS-BALANCE
-           END-IF.
-
-           *> read mext line if not end of transSort
-           IF AN-EOF = 0 THEN
-               GO TO COMPARE-RECORD-PARA
-           END-IF.
-
-        EXIT-PARA.     *> if MASTER-FILE already open
-           CLOSE MASTER-FILE.
-
-       END PROGRAM CENTRAL.
+      ******************************************************************
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Lam Hiu Ching
+      * Student ID : 1155129247
+      * Email Addr : 1155129247@link.cuhk.edu.hk
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CENTRAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MASTER-FILE ASSIGN TO 'master.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS FS.
+
+      *    which ATMs exist and which transaction file each one feeds;
+      *    kept in step with the same atmconfig.txt atms.cob reads, so
+      *    a new ATM location needs no change here either
+       SELECT ATMCONFIG-FILE ASSIGN TO 'atmconfig.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS CF-FS.
+
+      *    the one transaction file for whichever ATM is currently
+      *    being merged; which physical file this points at is decided
+      *    at runtime by moving a table entry's filename into
+      *    WS-TRANS-FILENAME before each SORT
+       SELECT TRANS-FILE ASSIGN TO WS-TRANS-FILENAME
+                ORGANISATION IS LINE SEQUENTIAL.
+
+       SELECT UPDATEDM-FILE ASSIGN TO 'updatedMaster.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+      *    scratch file holding one ATM's transactions, sorted, before
+      *    they are copied into the combined TRANSSORT-FILE
+       SELECT TRANSSORT-PERFILE ASSIGN TO 'transSortedPer.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+       SELECT TRANSSORT-FILE ASSIGN TO 'transSorted.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+       SELECT NEGREPORT-FILE ASSIGN TO 'negReport.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+       SELECT TRANSACTION-TEMP-FILE ASSIGN TO 'temp.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+       SELECT BATCHFLAG-FILE ASSIGN TO 'batchdone.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+      *    permanent, append-only record of every transaction this
+      *    program has ever applied, with the balance immediately
+      *    before and after; never truncated once created
+       SELECT LEDGER-FILE ASSIGN TO 'ledger.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS LG-FS.
+
+      *    restart point for UPDATE-PARA's account loop; holds the
+      *    count of master.txt accounts already fully settled, so an
+      *    abend partway through a large master.txt can resume instead
+      *    of reprocessing every account from the top
+       SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS CK-FS.
+
+      *    control-total reconciliation report, written once the
+      *    account loop below has gone through every record in
+      *    master.txt, so a sort/merge bug can't silently corrupt
+      *    balances without anyone noticing
+       SELECT RECONCILE-FILE ASSIGN TO 'reconcile.txt'
+                ORGANISATION IS LINE SEQUENTIAL.
+
+      *    in-flight holds ATM sessions reserve against not-yet-settled
+      *    withdrawals/transfers; once this account is fully settled
+      *    below, its hold is released since the balance now reflects
+      *    everything that hold was protecting against
+       SELECT HOLDS-FILE ASSIGN TO 'holds.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS HL-FS.
+
+      *    how many consecutive runs each currently-negative account
+      *    has stayed negative, carried from one run to the next so
+      *    NEGREPORT-FILE can flag aging/collections escalation instead
+      *    of a flat one-shot snapshot
+       SELECT AGING-FILE ASSIGN TO 'negAging.txt'
+                ORGANISATION IS LINE SEQUENTIAL
+                STATUS IS AG-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE.
+       01 ACCOUNT.
+           05 ACC-NAME PIC A(20).
+           05 ACC-NUM PIC 9(16).
+           05 ACC-PASSWORD-HASH PIC 9(10).
+           05 BALANCE-SIGN PIC X.
+           05 BALANCE PIC 9(13)V9(2).
+           05 OD-LIMIT PIC 9(13)V9(2).  *> how far into overdraft the acc may go
+
+       FD ATMCONFIG-FILE.
+       01 ATM-CONFIG-REC.
+           05 CFG-ATM-NUM PIC 99.
+           05 CFG-LABEL PIC X(20).
+           05 CFG-FILENAME PIC X(20).
+
+       FD TRANS-FILE.
+       01 TRANSACTION-REC.
+           05 ACC-NUM-T PIC 9(16).
+           05 OPERA-T PIC X.
+           05 AMOUNT-T PIC 9(5)V9(2).
+           05 TS-T PIC 9(16).
+      *    links both legs of one transfer together; zero otherwise
+           05 TRANSFER-ID-T PIC 9(16).
+      *    salted hash of a self-service PIN change; zero otherwise
+           05 NEW-PASSWORD-HASH-T PIC 9(10).
+
+       FD UPDATEDM-FILE.
+       01 ACCOUNT-U.
+           05 ACC-NAME-U PIC A(20).
+           05 ACC-NUM-U PIC 9(16).
+           05 ACC-PASSWORD-HASH-U PIC 9(10).
+           05 BALANCE-SIGN-U PIC X.
+           05 BALANCE-U PIC 9(13)V9(2).
+           05 OD-LIMIT-U PIC 9(13)V9(2).
+
+       FD TRANSSORT-PERFILE.
+       01 TRANSACTION-SP.
+           05 ACC-NUM-SP PIC 9(16).
+           05 OPERA-SP PIC X.
+           05 AMOUNT-SP PIC 9(5)V9(2).
+           05 TS-SP PIC 9(16).
+           05 TRANSFER-ID-SP PIC 9(16).
+           05 NEW-PASSWORD-HASH-SP PIC 9(10).
+
+       FD TRANSSORT-FILE.
+       01 TRANSACTION-S.
+           05 ACC-NUM-S PIC 9(16).
+           05 OPERA-S PIC X.
+           05 AMOUNT-S PIC 9(5)V9(2).
+           05 TS-S PIC 9(16).
+           05 TRANSFER-ID-S PIC 9(16).
+           05 NEW-PASSWORD-HASH-S PIC 9(10).
+
+       FD NEGREPORT-FILE.
+       01 NEGACC.
+           05 STR1 PIC X(6).
+           05 ACC-NAME-N PIC A(20).
+           05 STR2 PIC X(16).
+           05 ACC-NUM-N PIC 9(16).
+           05 STR3 PIC X(11).
+           05 BALANCE-N PIC 9(13)V9(2).
+           05 STR4 PIC X(14).
+           05 DAYS-NEG-N PIC 9(5).
+           05 STR5 PIC X(14).
+           05 ESCALATE-N PIC X(9).
+
+       FD AGING-FILE.
+       01 AGING-REC.
+           05 AG-ACC-NUM PIC 9(16).
+           05 AG-DAYS PIC 9(5).
+
+       SD TRANSACTION-TEMP-FILE.
+       01 TRANSACTION-TEMP.
+           05 ACC-TEMP PIC A(20).
+           05 OPERA-TEMP PIC X.
+           05 AMOUNT-TEMP PIC 9(5)V9(2).
+           05 TS-TEMP PIC 9(16).
+           05 TRANSFER-ID-TEMP PIC X(16).
+           05 NEW-PASSWORD-HASH-TEMP PIC X(10).
+
+       FD BATCHFLAG-FILE.
+       01 BATCH-FLAG-REC.
+           05 BATCH-FLAG PIC X(4).
+      *>  set to "DONE" once every transaction currently sitting in any
+      *>  ATM's transaction file has been applied to master.txt
+
+       FD LEDGER-FILE.
+       01 LEDGER-REC.
+           05 LG-ACC-NUM PIC 9(16).
+           05 LG-OPERA PIC X.
+           05 LG-AMOUNT PIC 9(5)V9(2).
+           05 LG-TS PIC 9(16).
+           05 LG-PRE-SIGN PIC X.
+           05 LG-PRE-BALANCE PIC 9(13)V9(2).
+           05 LG-POST-SIGN PIC X.
+           05 LG-POST-BALANCE PIC 9(13)V9(2).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-COUNT PIC 9(8).
+      *>  count of master.txt accounts already fully settled; 0 means
+      *>  no restart in progress, the next run starts from account 1
+           05 CKPT-OLD-SIGN PIC X.
+           05 CKPT-OLD-TOTAL PIC 9(15)V9(2).
+           05 CKPT-NEW-SIGN PIC X.
+           05 CKPT-NEW-TOTAL PIC 9(15)V9(2).
+           05 CKPT-DEPOSIT-TOTAL PIC 9(15)V9(2).
+           05 CKPT-WITHDRAW-TOTAL PIC 9(15)V9(2).
+      *>  running control totals alongside CKPT-COUNT, so a resumed
+      *>  run's reconciliation report still covers every account,
+      *>  not just the ones settled after the restart
+
+       FD RECONCILE-FILE.
+       01 RECON-LINE PIC X(80).
+
+       FD HOLDS-FILE.
+       01 HOLD-REC.
+           05 HOLD-ACC-NUM PIC 9(16).
+           05 HOLD-AMOUNT PIC 9(13)V9(2).
+
+       WORKING-STORAGE SECTION.
+      * variables for user account
+       01 WS-ACCOUNT.
+           05 WS-ACC-NAME PIC A(20).
+           05 WS-ACC-NUM PIC 9(16).
+           05 WS-ACC-PASSWORD-HASH PIC 9(10).
+           05 WS-BALANCE-SIGN PIC X.
+           05 WS-BALANCE PIC 9(13)V9(2).
+           05 WS-OD-LIMIT PIC 9(13)V9(2).
+       01 SORTING-TRANS.
+           05 SO-ACC-NUM PIC 9(16).
+           05 SO-OPERA PIC X.
+           05 SO-AMOUNT PIC 9(5)V9(2).
+           05 SO-TS PIC 9(16).
+           05 SO-TRANSFER-ID PIC 9(16).
+           05 SO-NEW-PASSWORD-HASH PIC 9(10).
+      * table of every configured ATM, loaded from atmconfig.txt so new
+      * locations can be added without changing this program
+       01  ATM-TABLE.
+           05  ATM-ENTRY OCCURS 10 TIMES.
+               10  TAB-ATM-NUM PIC 99.
+               10  TAB-LABEL PIC X(20).
+               10  TAB-FILENAME PIC X(20).
+       01  ATM-COUNT PIC 99 VALUE 0.         *> number of rows loaded into ATM-TABLE
+       01  ATM-IX PIC 99.                    *> scratch subscript, reused by every table loop
+       01  WS-TRANS-FILENAME PIC X(20).      *> filename SORTed next as TRANS-FILE
+       01  TEMP-BALANCE PIC S9(13)V9(2).
+       01  WS-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
+       01  AN-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof, 0 = false, 1 = true, initialize 0
+       01  NULL-FILE-711 PIC 9 VALUE 1.    *> bool variable check whether file is null
+       01  NULL-FILE-713 PIC 9 VALUE 1.    *> bool variable check whether file is null
+       01  FS PIC 9(2).
+       01  CF-FS PIC 9(2).                 *> variable storing file status of ATMCONFIG-FILE
+       01  LG-FS PIC 9(2).                 *> variable storing file status of LEDGER-FILE
+       01  CK-FS PIC 9(2).                 *> variable storing file status of CHECKPOINT-FILE
+       01  HL-FS PIC 9(2).                 *> variable storing file status of HOLDS-FILE
+       01  HL-EOF PIC 9 VALUE 0.
+       *>bool variable for determining eof while RELEASE-HOLD-PARA scans
+       *>holds.txt; kept separate from WS-EOF so leaving it at 1 here
+       *>can never be mistaken by UPDATE-PARA for master.txt exhausted
+
+      *    in-flight holds loaded fresh whenever an account is fully
+      *    settled below, so that account's hold can be found and
+      *    dropped while every other account's hold is carried through
+       01  HOLD-TABLE.
+           05  HOLD-ENTRY OCCURS 100 TIMES.
+               10  TAB-HOLD-ACC PIC 9(16).
+               10  TAB-HOLD-AMOUNT PIC 9(13)V9(2).
+       01  HOLD-COUNT PIC 999 VALUE 0.          *> number of rows loaded into HOLD-TABLE
+       01  HOLD-IX PIC 999.                     *> scratch subscript, reused by every table loop
+       01  SAVE-HOLD-IX PIC 999.                *> scratch subscript for the rewritten table
+
+       01  AG-FS PIC 9(2).                  *> variable storing file status of AGING-FILE
+
+      *    consecutive-run negative-balance streak per account, loaded
+      *    once at startup and carried through the whole run so the
+      *    collections report can show how long each account has been
+      *    overdue instead of just a flat current snapshot
+       01  AGING-TABLE.
+           05  AGING-ENTRY OCCURS 100 TIMES.
+               10  TAB-AGE-ACC PIC 9(16).
+               10  TAB-AGE-DAYS PIC 9(5).
+      *>   TAB-AGE-DAYS = 0 means the account is no longer negative;
+      *>   the row is kept (not shifted out) but dropped when the
+      *>   table is written back out at EXIT-PARA
+       01  AGING-COUNT PIC 999 VALUE 0.         *> number of rows loaded into AGING-TABLE
+       01  AGING-IX PIC 999.                    *> scratch subscript, reused by every table loop
+       01  CUR-AGE-IX PIC 999 VALUE 0.          *> AGING-TABLE row matching the settling account, 0 = none yet
+       01  CUR-AGE-DAYS PIC 9(5) VALUE 0.        *> that account's consecutive-run negative streak, this run
+       01  AGE-THRESHOLD-1 PIC 9(5) VALUE 7.     *> first escalation tier, in consecutive runs/days negative
+       01  AGE-THRESHOLD-2 PIC 9(5) VALUE 30.    *> second escalation tier
+       01  AGE-THRESHOLD-3 PIC 9(5) VALUE 60.    *> third escalation tier
+
+      *    restart/checkpoint for the UPDATE-PARA account loop
+       01  RESUME-COUNT PIC 9(8) VALUE 0.      *> accounts already settled before this run started
+       01  ACCOUNTS-DONE PIC 9(8) VALUE 0.     *> accounts settled so far, counting prior runs
+       01  ACCOUNTS-SINCE-CKPT PIC 9(3) VALUE 0.
+      *    every account's UPDATEDM-FILE/ledger.txt/NEGREPORT-FILE
+      *    writes land immediately in COMPARE-RECORD-PARA/AGING-UPDATE-
+      *    PARA, so the checkpoint persisting CKPT-COUNT must keep pace
+      *    with them one-for-one; any wider interval leaves a window
+      *    where an abend re-settles an account already written out
+       01  CKPT-INTERVAL PIC 9(3) VALUE 1.     *> write a new checkpoint every N accounts
+       01  SKIP-IX PIC 9(8).                   *> scratch subscript, skipping already-settled accounts
+
+      *    control totals for the reconciliation report; old balances
+      *    plus every deposit/interest credit, minus every withdrawal,
+      *    must equal the new balances exactly once the run finishes
+       01  CT-OLD-TOTAL PIC S9(15)V9(2) VALUE 0.      *> sum of balances before this run's updates
+       01  CT-NEW-TOTAL PIC S9(15)V9(2) VALUE 0.      *> sum of balances after this run's updates
+       01  CT-DEPOSIT-TOTAL PIC 9(15)V9(2) VALUE 0.   *> sum of all deposit/interest credits applied
+       01  CT-WITHDRAW-TOTAL PIC 9(15)V9(2) VALUE 0.  *> sum of all withdrawal debits applied
+       01  CT-EXPECTED-TOTAL PIC S9(15)V9(2).         *> old total + deposits - withdrawals
+       01  CT-DIFFERENCE PIC S9(15)V9(2).             *> actual new total minus expected total
+
+      *    layouts built in working-storage, then moved onto RECON-LINE
+       01 WS-RECON-LINE1.
+           05 RC1-STR1 PIC X(14) VALUE "OLD TOTAL: ".
+           05 RC1-SIGN PIC X.
+           05 RC1-TOTAL PIC 9(15)V9(2).
+       01 WS-RECON-LINE2.
+           05 RC2-STR1 PIC X(14) VALUE "DEPOSITS: ".
+           05 RC2-TOTAL PIC 9(15)V9(2).
+           05 RC2-STR2 PIC X(16) VALUE "  WITHDRAWALS: ".
+           05 RC2-WD PIC 9(15)V9(2).
+       01 WS-RECON-LINE3.
+           05 RC3-STR1 PIC X(22) VALUE "EXPECTED NEW TOTAL: ".
+           05 RC3-SIGN PIC X.
+           05 RC3-TOTAL PIC 9(15)V9(2).
+       01 WS-RECON-LINE4.
+           05 RC4-STR1 PIC X(20) VALUE "ACTUAL NEW TOTAL: ".
+           05 RC4-SIGN PIC X.
+           05 RC4-TOTAL PIC 9(15)V9(2).
+       01 WS-RECON-RESULT.
+           05 RC5-STR1 PIC X(9) VALUE "RESULT: ".
+           05 RC5-STATUS PIC X(4).
+           05 RC5-STR2 PIC X(8) VALUE "  DIFF: ".
+           05 RC5-SIGN PIC X.
+           05 RC5-DIFF PIC 9(15)V9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      *    a prior run may have abended partway through UPDATE-PARA;
+      *    find out how many accounts it had already settled
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CK-FS = 35 THEN      *> checkpoint.txt doesn't exist, no restart pending
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO RESUME-COUNT
+           ELSE
+               READ CHECKPOINT-FILE NEXT RECORD
+                   AT END MOVE 0 TO RESUME-COUNT
+                   NOT AT END MOVE CKPT-COUNT TO RESUME-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    restore this run's control totals if resuming a prior
+      *    abend, otherwise the reconciliation report starts clean
+           MOVE 0 TO CT-OLD-TOTAL.
+           MOVE 0 TO CT-NEW-TOTAL.
+           MOVE 0 TO CT-DEPOSIT-TOTAL.
+           MOVE 0 TO CT-WITHDRAW-TOTAL.
+           IF RESUME-COUNT NOT = 0 THEN
+               MOVE CKPT-OLD-TOTAL TO CT-OLD-TOTAL
+               MOVE CKPT-NEW-TOTAL TO CT-NEW-TOTAL
+               MOVE CKPT-DEPOSIT-TOTAL TO CT-DEPOSIT-TOTAL
+               MOVE CKPT-WITHDRAW-TOTAL TO CT-WITHDRAW-TOTAL
+               IF CKPT-OLD-SIGN = '-' THEN
+                   COMPUTE CT-OLD-TOTAL = 0 - CT-OLD-TOTAL
+               END-IF
+               IF CKPT-NEW-SIGN = '-' THEN
+                   COMPUTE CT-NEW-TOTAL = 0 - CT-NEW-TOTAL
+               END-IF
+           END-IF.
+
+      *    clean all output file/create empty output file
+           OPEN OUTPUT TRANSSORT-FILE.
+           CLOSE TRANSSORT-FILE.
+
+      *    a resume in progress must not wipe out the partial results
+      *    the earlier run already wrote for the accounts it settled
+           IF RESUME-COUNT = 0 THEN
+               OPEN OUTPUT UPDATEDM-FILE
+               CLOSE UPDATEDM-FILE
+               OPEN OUTPUT NEGREPORT-FILE
+               CLOSE NEGREPORT-FILE
+           END-IF.
+
+      *    ledger.txt is permanent; create it empty only if it has
+      *    never existed, never truncate it on later runs
+           OPEN INPUT LEDGER-FILE.
+           IF LG-FS = 35 THEN      *> ledger.txt doesn't exist yet
+               CLOSE LEDGER-FILE
+               OPEN OUTPUT LEDGER-FILE
+               CLOSE LEDGER-FILE
+           ELSE
+               CLOSE LEDGER-FILE
+           END-IF.
+
+           GO TO LOAD-AGING-PARA.
+
+       LOAD-AGING-PARA.     *> read each account's negative-balance streak so far
+           OPEN INPUT AGING-FILE.
+           IF AG-FS = 35 THEN      *> negAging.txt doesn't exist yet, nobody has a streak
+               CLOSE AGING-FILE
+               MOVE 0 TO AGING-COUNT
+               GO TO LOAD-ATMCONFIG-PARA
+           END-IF.
+
+           MOVE 0 TO AGING-COUNT.
+           MOVE 0 TO WS-EOF.
+           MOVE 1 TO AGING-IX.
+
+       LOAD-AGING-LOOP-PARA.
+           READ AGING-FILE NEXT RECORD
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           IF WS-EOF = 1 THEN
+               CLOSE AGING-FILE
+               GO TO LOAD-ATMCONFIG-PARA
+           END-IF.
+
+           ADD 1 TO AGING-COUNT.
+           MOVE AG-ACC-NUM TO TAB-AGE-ACC(AGING-COUNT).
+           MOVE AG-DAYS TO TAB-AGE-DAYS(AGING-COUNT).
+           ADD 1 TO AGING-IX.
+           GO TO LOAD-AGING-LOOP-PARA.
+
+       LOAD-ATMCONFIG-PARA.     *> read the ATM location table, seeding it on first run
+           OPEN INPUT ATMCONFIG-FILE.
+           IF CF-FS = 35 THEN      *> atmconfig.txt doesn't exist yet
+               CLOSE ATMCONFIG-FILE
+               OPEN OUTPUT ATMCONFIG-FILE
+               MOVE 1 TO CFG-ATM-NUM
+               MOVE "ATM 711" TO CFG-LABEL
+               MOVE "trans711.txt" TO CFG-FILENAME
+               WRITE ATM-CONFIG-REC
+               MOVE 2 TO CFG-ATM-NUM
+               MOVE "ATM 713" TO CFG-LABEL
+               MOVE "trans713.txt" TO CFG-FILENAME
+               WRITE ATM-CONFIG-REC
+               CLOSE ATMCONFIG-FILE
+               OPEN INPUT ATMCONFIG-FILE
+           END-IF.
+
+           MOVE 0 TO ATM-COUNT.
+           MOVE 0 TO WS-EOF.
+           MOVE 1 TO ATM-IX.
+
+       LOAD-ATMCONFIG-LOOP-PARA.
+           READ ATMCONFIG-FILE NEXT RECORD
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           IF WS-EOF = 1 THEN
+               CLOSE ATMCONFIG-FILE
+               GO TO CENTRAL-MACHINE-PARA
+           END-IF.
+
+           IF ATM-IX > 10 THEN      *> ATM-TABLE OCCURS 10 TIMES, table full
+               DISPLAY "=> WARNING: MORE THAN 10 ATMS CONFIGURED, "
+                   "IGNORING THE REST"
+               CLOSE ATMCONFIG-FILE
+               GO TO CENTRAL-MACHINE-PARA
+           END-IF.
+
+           MOVE CFG-ATM-NUM TO TAB-ATM-NUM(ATM-IX).
+           MOVE CFG-LABEL TO TAB-LABEL(ATM-IX).
+           MOVE CFG-FILENAME TO TAB-FILENAME(ATM-IX).
+           ADD 1 TO ATM-COUNT.
+           ADD 1 TO ATM-IX.
+           GO TO LOAD-ATMCONFIG-LOOP-PARA.
+
+       CENTRAL-MACHINE-PARA.
+      * sorting and merging, one configured ATM's transaction file at a time
+           OPEN OUTPUT TRANSSORT-FILE.
+           CLOSE TRANSSORT-FILE.
+
+           MOVE 1 TO ATM-IX.
+           GO TO SORT-MERGE-PARA.
+
+       SORT-MERGE-PARA.
+           IF ATM-IX > ATM-COUNT THEN
+               GO TO TRANSSORT-FILE-SORTING-PARA
+           END-IF.
+
+           MOVE TAB-FILENAME(ATM-IX) TO WS-TRANS-FILENAME.
+
+        *> sort this ATM's transactions into transSortedPer.txt
+           SORT TRANSACTION-TEMP-FILE ON ASCENDING KEY ACC-NUM-T
+                                      ON ASCENDING KEY TS-T
+           USING TRANS-FILE GIVING TRANSSORT-PERFILE.
+
+           OPEN INPUT TRANSSORT-PERFILE.
+           OPEN EXTEND TRANSSORT-FILE.
+           MOVE 0 TO WS-EOF.
+
+       TRANS-MERGE-COPY-PARA.
+           READ TRANSSORT-PERFILE NEXT RECORD INTO SORTING-TRANS
+              AT END MOVE 1 TO WS-EOF
+              NOT AT END  MOVE SO-ACC-NUM TO ACC-NUM-S
+                          MOVE SO-OPERA TO OPERA-S
+                          MOVE SO-AMOUNT TO AMOUNT-S
+                          MOVE SO-TS TO TS-S
+                          MOVE SO-TRANSFER-ID TO TRANSFER-ID-S
+                          MOVE SO-NEW-PASSWORD-HASH TO
+                              NEW-PASSWORD-HASH-S
+                          WRITE TRANSACTION-S
+                          END-WRITE
+           END-READ
+
+           IF WS-EOF = 0 THEN      *> read next line if not eof
+               GO TO TRANS-MERGE-COPY-PARA
+           END-IF.
+
+           CLOSE TRANSSORT-PERFILE.
+           CLOSE TRANSSORT-FILE.
+
+           ADD 1 TO ATM-IX.
+           GO TO SORT-MERGE-PARA.
+
+       TRANSSORT-FILE-SORTING-PARA.                                *> sort file after merging
+           SORT TRANSACTION-TEMP-FILE ON ASCENDING KEY ACC-NUM-S  *> primary key
+                                      ON ASCENDING KEY TS-S       *> secondary key
+           USING TRANSSORT-FILE GIVING TRANSSORT-FILE.
+
+           IF FS = 41 THEN     *> if MASTER-FILE already open
+               CLOSE MASTER-FILE
+           END-IF.
+
+           OPEN INPUT MASTER-FILE.
+
+           IF FS = 35 THEN     *> if master.txt not exist
+               DISPLAY "non-existing file!(master.txt)"
+               STOP RUN
+           END-IF.
+
+           *> rest variable
+           IF RESUME-COUNT = 0 THEN
+               MOVE 1 TO NULL-FILE-711
+               MOVE 1 TO NULL-FILE-713
+           ELSE
+      *        updatedMaster.txt/negReport.txt already carry the
+      *        earlier run's accounts, so the first write this run
+      *        must extend them, never recreate them
+               MOVE 0 TO NULL-FILE-711
+               MOVE 0 TO NULL-FILE-713
+           END-IF.
+           MOVE RESUME-COUNT TO ACCOUNTS-DONE.
+           MOVE 0 TO WS-EOF.
+           MOVE 1 TO SKIP-IX.
+           GO TO SKIP-DONE-PARA.
+
+       SKIP-DONE-PARA.      *> reposition past accounts a prior run already settled
+           IF SKIP-IX > RESUME-COUNT THEN
+               GO TO UPDATE-PARA
+           END-IF.
+
+           READ MASTER-FILE NEXT RECORD INTO WS-ACCOUNT
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           IF WS-EOF = 1 THEN      *> checkpoint past the real end of master.txt
+               GO TO EXIT-PARA
+           END-IF.
+
+           ADD 1 TO SKIP-IX.
+           GO TO SKIP-DONE-PARA.
+
+       *> Read an acc info in master.txt
+       *> for each acc, compare to all transaction record
+       *> if found matched acc and transaction, update the balance
+       UPDATE-PARA.
+           READ MASTER-FILE NEXT RECORD INTO WS-ACCOUNT
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+
+           *> if end of master.txt file then exit, before acting on
+           *> the stale WS-ACCOUNT left over from the last real read
+           IF WS-EOF = 1 THEN
+               GO TO EXIT-PARA
+           END-IF.
+
+           OPEN INPUT TRANSSORT-FILE.
+           *> rest variable
+           MOVE 0 TO AN-EOF.
+           MOVE 0 TO TEMP-BALANCE.
+           *> store the balance into temp variable with sign
+           IF WS-BALANCE-SIGN = '-' THEN
+               COMPUTE TEMP-BALANCE = 0 - WS-BALANCE
+           END-IF.
+           IF WS-BALANCE-SIGN = '+' THEN
+               MOVE WS-BALANCE TO TEMP-BALANCE
+           END-IF.
+
+      *    running total of every account's balance before this
+      *    run's transactions are applied, for the control-total
+      *    check once EXIT-PARA is reached
+           ADD TEMP-BALANCE TO CT-OLD-TOTAL.
+
+       COMPARE-RECORD-PARA.    *> compare each record in transaction
+           READ TRANSSORT-FILE NEXT RECORD INTO SORTING-TRANS
+               AT END MOVE 1 TO AN-EOF
+           END-READ.
+
+           *> if end of tranSorted.txt then write UPDATEDM-FILE and NEGREPORT-FILE
+           IF AN-EOF = 1 THEN
+               CLOSE TRANSSORT-FILE
+
+               IF NULL-FILE-711 = 0 THEN
+                   OPEN EXTEND UPDATEDM-FILE
+               END-IF
+               IF NULL-FILE-711 = 1 THEN
+                   OPEN OUTPUT UPDATEDM-FILE
+                   MOVE 0 TO NULL-FILE-711
+               END-IF
+
+               *> write the update acc info
+               MOVE WS-ACCOUNT TO ACCOUNT-U
+               WRITE ACCOUNT-U
+               END-WRITE
+               *> DISPLAY ACCOUNT-U
+               CLOSE UPDATEDM-FILE
+
+               GO TO AGING-FIND-PARA
+           END-IF.
+
+           *> update the balance according to transaction record
+           IF WS-ACC-NUM = SO-ACC-NUM THEN
+               MOVE WS-BALANCE-SIGN TO LG-PRE-SIGN
+               MOVE WS-BALANCE TO LG-PRE-BALANCE
+
+               *> add deposit amount to current balance
+               IF SO-OPERA = 'D' THEN
+                   COMPUTE TEMP-BALANCE = TEMP-BALANCE + SO-AMOUNT
+                   ADD SO-AMOUNT TO CT-DEPOSIT-TOTAL
+               END-IF
+               *> subtract withdrawal amount to current balance
+               IF SO-OPERA = 'W' THEN
+                   COMPUTE TEMP-BALANCE = TEMP-BALANCE - SO-AMOUNT
+                   ADD SO-AMOUNT TO CT-WITHDRAW-TOTAL
+               END-IF
+               *> add accrued interest to current balance
+               IF SO-OPERA = 'I' THEN
+                   COMPUTE TEMP-BALANCE = TEMP-BALANCE + SO-AMOUNT
+                   ADD SO-AMOUNT TO CT-DEPOSIT-TOTAL
+               END-IF
+               *> self-service PIN change, doesn't touch the balance
+               IF SO-OPERA = 'P' THEN
+                   MOVE SO-NEW-PASSWORD-HASH TO WS-ACC-PASSWORD-HASH
+               END-IF
+
+               *> assign corresponding sign according current balance
+               IF TEMP-BALANCE < 0 THEN
+                   MOVE '-' TO WS-BALANCE-SIGN
+               END-IF
+               IF TEMP-BALANCE >= 0 THEN
+                   MOVE '+' TO WS-BALANCE-SIGN
+               END-IF
+
+               *> assign current balance without sign
+               MOVE TEMP-BALANCE TO WS-BALANCE
+
+               *> permanent audit trail, one line per applied transaction
+               MOVE SO-ACC-NUM TO LG-ACC-NUM
+               MOVE SO-OPERA TO LG-OPERA
+               MOVE SO-AMOUNT TO LG-AMOUNT
+               MOVE SO-TS TO LG-TS
+               MOVE WS-BALANCE-SIGN TO LG-POST-SIGN
+               MOVE WS-BALANCE TO LG-POST-BALANCE
+               OPEN EXTEND LEDGER-FILE
+               WRITE LEDGER-REC
+               END-WRITE
+               CLOSE LEDGER-FILE
+           END-IF.
+
+           *> read mext line if not end of transSort
+           IF AN-EOF = 0 THEN
+               GO TO COMPARE-RECORD-PARA
+           END-IF.
+
+       AGING-FIND-PARA.     *> find this account's existing negative-balance streak, if any
+           MOVE 0 TO CUR-AGE-IX.
+           MOVE 1 TO AGING-IX.
+
+       AGING-FIND-LOOP-PARA.
+           IF AGING-IX > AGING-COUNT THEN
+               GO TO AGING-UPDATE-PARA
+           END-IF.
+
+           IF TAB-AGE-ACC(AGING-IX) = WS-ACC-NUM THEN
+               MOVE AGING-IX TO CUR-AGE-IX
+           END-IF.
+
+           ADD 1 TO AGING-IX.
+           GO TO AGING-FIND-LOOP-PARA.
+
+       AGING-UPDATE-PARA.
+      *    a balance inside the account's own sanctioned overdraft
+      *    facility is not delinquent; only a balance negative beyond
+      *    WS-OD-LIMIT is aging/collections-worthy, same threshold
+      *    atms.cob:432 already gates ATM withdrawals on
+           IF WS-BALANCE-SIGN NOT = '-'
+                   OR (0 - TEMP-BALANCE) NOT > WS-OD-LIMIT THEN
+      *        not beyond the overdraft limit; clear any streak this
+      *        account had
+               IF CUR-AGE-IX NOT = 0 THEN
+                   MOVE 0 TO TAB-AGE-DAYS(CUR-AGE-IX)
+               END-IF
+               GO TO RELEASE-HOLD-PARA
+           END-IF.
+
+      *    still (or newly) beyond the overdraft limit; extend the
+      *    streak by one more run
+           IF CUR-AGE-IX = 0 AND AGING-COUNT < 100 THEN
+               ADD 1 TO AGING-COUNT
+               MOVE AGING-COUNT TO CUR-AGE-IX
+               MOVE WS-ACC-NUM TO TAB-AGE-ACC(CUR-AGE-IX)
+               MOVE 0 TO TAB-AGE-DAYS(CUR-AGE-IX)
+           END-IF.
+
+           IF CUR-AGE-IX = 0 THEN
+      *        AGING-TABLE OCCURS 100 TIMES is full; still report this
+      *        account as negative below, just without a streak carried
+      *        across runs, rather than index past the table
+               MOVE 1 TO CUR-AGE-DAYS
+           ELSE
+               ADD 1 TO TAB-AGE-DAYS(CUR-AGE-IX)
+               MOVE TAB-AGE-DAYS(CUR-AGE-IX) TO CUR-AGE-DAYS
+           END-IF.
+
+           *> find negative balance account and write it into negreport
+           IF NULL-FILE-713 = 0 THEN
+               OPEN EXTEND NEGREPORT-FILE
+           END-IF.
+           IF NULL-FILE-713 = 1 THEN
+               OPEN OUTPUT NEGREPORT-FILE
+               MOVE 0 TO NULL-FILE-713
+           END-IF.
+
+           MOVE "Name: " TO STR1.
+           MOVE WS-ACC-NAME TO ACC-NAME-N.
+           MOVE "Account Number: " TO STR2.
+           MOVE WS-ACC-NUM TO ACC-NUM-N.
+           MOVE " Balance: -" TO STR3.
+           MOVE WS-BALANCE TO BALANCE-N.
+           MOVE "  Days Neg: " TO STR4.
+           MOVE CUR-AGE-DAYS TO DAYS-NEG-N.
+           MOVE "  Escalate: " TO STR5.
+
+           IF CUR-AGE-DAYS >= AGE-THRESHOLD-3 THEN
+               MOVE "LEVEL-3" TO ESCALATE-N
+           ELSE
+               IF CUR-AGE-DAYS >= AGE-THRESHOLD-2 THEN
+                   MOVE "LEVEL-2" TO ESCALATE-N
+               ELSE
+                   IF CUR-AGE-DAYS >= AGE-THRESHOLD-1 THEN
+                       MOVE "LEVEL-1" TO ESCALATE-N
+                   ELSE
+                       MOVE "NONE" TO ESCALATE-N
+                   END-IF
+               END-IF
+           END-IF.
+
+           WRITE NEGACC
+           END-WRITE.
+           CLOSE NEGREPORT-FILE.
+
+       RELEASE-HOLD-PARA.
+      *    this account is fully settled; every withdrawal/transfer an
+      *    ATM session reserved against it has just been folded into
+      *    WS-BALANCE above, so its hold is no longer needed
+           OPEN INPUT HOLDS-FILE.
+           IF HL-FS = 35 THEN      *> holds.txt doesn't exist, nothing to release
+               CLOSE HOLDS-FILE
+               GO TO COMPARE-RECORD-CKPT-PARA
+           END-IF.
+
+           MOVE 0 TO HOLD-COUNT.
+           MOVE 0 TO HL-EOF.
+           MOVE 1 TO HOLD-IX.
+
+       LOAD-HOLDS-LOOP-PARA.
+           READ HOLDS-FILE NEXT RECORD
+               AT END MOVE 1 TO HL-EOF
+           END-READ.
+
+           IF HL-EOF = 1 THEN
+               CLOSE HOLDS-FILE
+               GO TO SAVE-HOLDS-PARA
+           END-IF.
+
+      *    drop the matched account's row entirely; every other
+      *    account's hold is carried through unchanged
+           IF HOLD-ACC-NUM NOT = WS-ACC-NUM THEN
+               IF HOLD-COUNT < 100 THEN
+      *            HOLD-TABLE OCCURS 100 TIMES; refuse to index past it
+                   ADD 1 TO HOLD-COUNT
+                   MOVE HOLD-ACC-NUM TO TAB-HOLD-ACC(HOLD-COUNT)
+                   MOVE HOLD-AMOUNT TO TAB-HOLD-AMOUNT(HOLD-COUNT)
+               ELSE
+                   DISPLAY "=> WARNING: HOLD-TABLE FULL, DROPPING HOLD "
+                       "FOR " HOLD-ACC-NUM
+               END-IF
+           END-IF.
+
+           ADD 1 TO HOLD-IX.
+           GO TO LOAD-HOLDS-LOOP-PARA.
+
+       SAVE-HOLDS-PARA.
+           OPEN OUTPUT HOLDS-FILE.
+           MOVE 1 TO SAVE-HOLD-IX.
+           GO TO SAVE-HOLDS-LOOP-PARA.
+
+       SAVE-HOLDS-LOOP-PARA.
+           IF SAVE-HOLD-IX > HOLD-COUNT THEN
+               CLOSE HOLDS-FILE
+               GO TO COMPARE-RECORD-CKPT-PARA
+           END-IF.
+
+           MOVE TAB-HOLD-ACC(SAVE-HOLD-IX) TO HOLD-ACC-NUM.
+           MOVE TAB-HOLD-AMOUNT(SAVE-HOLD-IX) TO HOLD-AMOUNT.
+           WRITE HOLD-REC.
+
+           ADD 1 TO SAVE-HOLD-IX.
+           GO TO SAVE-HOLDS-LOOP-PARA.
+
+       COMPARE-RECORD-CKPT-PARA.
+      *        running total of every account's balance after this
+      *        run's transactions were applied, for the control-total
+      *        check once EXIT-PARA is reached
+               ADD TEMP-BALANCE TO CT-NEW-TOTAL
+
+      *        this account is fully settled; checkpoint every
+      *        CKPT-INTERVAL accounts so an abend further on doesn't
+      *        force a rerun all the way back from account 1
+               ADD 1 TO ACCOUNTS-DONE
+               ADD 1 TO ACCOUNTS-SINCE-CKPT
+               IF ACCOUNTS-SINCE-CKPT >= CKPT-INTERVAL THEN
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   MOVE ACCOUNTS-DONE TO CKPT-COUNT
+                   IF CT-OLD-TOTAL < 0 THEN
+                       MOVE '-' TO CKPT-OLD-SIGN
+                       COMPUTE CKPT-OLD-TOTAL = 0 - CT-OLD-TOTAL
+                   ELSE
+                       MOVE '+' TO CKPT-OLD-SIGN
+                       MOVE CT-OLD-TOTAL TO CKPT-OLD-TOTAL
+                   END-IF
+                   IF CT-NEW-TOTAL < 0 THEN
+                       MOVE '-' TO CKPT-NEW-SIGN
+                       COMPUTE CKPT-NEW-TOTAL = 0 - CT-NEW-TOTAL
+                   ELSE
+                       MOVE '+' TO CKPT-NEW-SIGN
+                       MOVE CT-NEW-TOTAL TO CKPT-NEW-TOTAL
+                   END-IF
+                   MOVE CT-DEPOSIT-TOTAL TO CKPT-DEPOSIT-TOTAL
+                   MOVE CT-WITHDRAW-TOTAL TO CKPT-WITHDRAW-TOTAL
+                   WRITE CHECKPOINT-REC
+                   CLOSE CHECKPOINT-FILE
+                   MOVE 0 TO ACCOUNTS-SINCE-CKPT
+                   GO TO SAVE-AGING-CKPT-PARA
+               END-IF
+
+               GO TO UPDATE-PARA.
+
+       SAVE-AGING-CKPT-PARA.
+      *    keep negAging.txt in lockstep with every checkpoint write,
+      *    not just the one SAVE-AGING-PARA does at full completion;
+      *    otherwise a resumed run's SKIP-DONE-PARA would leave the
+      *    streaks of already-checkpointed accounts at whatever they
+      *    were before the abend, one or more runs stale
+           OPEN OUTPUT AGING-FILE.
+           MOVE 1 TO AGING-IX.
+
+       SAVE-AGING-CKPT-LOOP-PARA.
+           IF AGING-IX > AGING-COUNT THEN
+               CLOSE AGING-FILE
+               GO TO UPDATE-PARA
+           END-IF.
+
+           IF TAB-AGE-DAYS(AGING-IX) NOT = 0 THEN
+               MOVE TAB-AGE-ACC(AGING-IX) TO AG-ACC-NUM
+               MOVE TAB-AGE-DAYS(AGING-IX) TO AG-DAYS
+               WRITE AGING-REC
+           END-IF.
+
+           ADD 1 TO AGING-IX.
+           GO TO SAVE-AGING-CKPT-LOOP-PARA.
+
+        EXIT-PARA.     *> if MASTER-FILE already open
+           CLOSE MASTER-FILE.
+
+      *    every account in master.txt was reached, so the run
+      *    finished clean; clear the checkpoint, the next run starts
+      *    from account 1 again instead of treating this as a restart
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-COUNT.
+           MOVE '+' TO CKPT-OLD-SIGN.
+           MOVE 0 TO CKPT-OLD-TOTAL.
+           MOVE '+' TO CKPT-NEW-SIGN.
+           MOVE 0 TO CKPT-NEW-TOTAL.
+           MOVE 0 TO CKPT-DEPOSIT-TOTAL.
+           MOVE 0 TO CKPT-WITHDRAW-TOTAL.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      *    control-total check: the old balances plus every deposit/
+      *    interest credit, minus every withdrawal, must equal the
+      *    new balances exactly, or TRANSSORT-FILE-SORTING-PARA's
+      *    sort/merge silently dropped or duplicated a transaction
+           COMPUTE CT-EXPECTED-TOTAL = CT-OLD-TOTAL + CT-DEPOSIT-TOTAL
+                                        - CT-WITHDRAW-TOTAL.
+           COMPUTE CT-DIFFERENCE = CT-NEW-TOTAL - CT-EXPECTED-TOTAL.
+
+           OPEN OUTPUT RECONCILE-FILE.
+
+           IF CT-OLD-TOTAL < 0 THEN
+               MOVE '-' TO RC1-SIGN
+               COMPUTE RC1-TOTAL = 0 - CT-OLD-TOTAL
+           ELSE
+               MOVE '+' TO RC1-SIGN
+               MOVE CT-OLD-TOTAL TO RC1-TOTAL
+           END-IF.
+           MOVE WS-RECON-LINE1 TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           MOVE CT-DEPOSIT-TOTAL TO RC2-TOTAL.
+           MOVE CT-WITHDRAW-TOTAL TO RC2-WD.
+           MOVE WS-RECON-LINE2 TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           IF CT-EXPECTED-TOTAL < 0 THEN
+               MOVE '-' TO RC3-SIGN
+               COMPUTE RC3-TOTAL = 0 - CT-EXPECTED-TOTAL
+           ELSE
+               MOVE '+' TO RC3-SIGN
+               MOVE CT-EXPECTED-TOTAL TO RC3-TOTAL
+           END-IF.
+           MOVE WS-RECON-LINE3 TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           IF CT-NEW-TOTAL < 0 THEN
+               MOVE '-' TO RC4-SIGN
+               COMPUTE RC4-TOTAL = 0 - CT-NEW-TOTAL
+           ELSE
+               MOVE '+' TO RC4-SIGN
+               MOVE CT-NEW-TOTAL TO RC4-TOTAL
+           END-IF.
+           MOVE WS-RECON-LINE4 TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           IF CT-DIFFERENCE = 0 THEN
+               MOVE "PASS" TO RC5-STATUS
+           ELSE
+               MOVE "FAIL" TO RC5-STATUS
+           END-IF.
+           IF CT-DIFFERENCE < 0 THEN
+               MOVE '-' TO RC5-SIGN
+               COMPUTE RC5-DIFF = 0 - CT-DIFFERENCE
+           ELSE
+               MOVE '+' TO RC5-SIGN
+               MOVE CT-DIFFERENCE TO RC5-DIFF
+           END-IF.
+           MOVE WS-RECON-RESULT TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           CLOSE RECONCILE-FILE.
+
+           GO TO SAVE-AGING-PARA.
+
+       SAVE-AGING-PARA.
+      *    persist every account's negative-balance streak for next
+      *    run's aging/collections report; rows left at 0 by
+      *    AGING-UPDATE-PARA (no longer negative) are simply not
+      *    written back out
+           OPEN OUTPUT AGING-FILE.
+           MOVE 1 TO AGING-IX.
+
+       SAVE-AGING-LOOP-PARA.
+           IF AGING-IX > AGING-COUNT THEN
+               CLOSE AGING-FILE
+               GO TO FINISH-PARA
+           END-IF.
+
+           IF TAB-AGE-DAYS(AGING-IX) NOT = 0 THEN
+               MOVE TAB-AGE-ACC(AGING-IX) TO AG-ACC-NUM
+               MOVE TAB-AGE-DAYS(AGING-IX) TO AG-DAYS
+               WRITE AGING-REC
+           END-IF.
+
+           ADD 1 TO AGING-IX.
+           GO TO SAVE-AGING-LOOP-PARA.
+
+       FINISH-PARA.
+      *    every transaction in every ATM's file has now been applied,
+      *    so ATM is safe to wipe them again on its next start -- but
+      *    only once reconciliation has actually confirmed that; any
+      *    value other than "DONE" leaves atms.cob's TRUNCATE-GUARD-
+      *    PARA treating trans711.txt/trans713.txt as still pending,
+      *    so a FAIL here must not let this run's evidence be wiped
+           OPEN OUTPUT BATCHFLAG-FILE.
+           IF RC5-STATUS = "PASS" THEN
+               MOVE "DONE" TO BATCH-FLAG
+           ELSE
+               DISPLAY "=> WARNING: RECONCILIATION FAILED, HOLDING "
+                   "TRANS711.TXT/TRANS713.TXT FOR REVIEW"
+               MOVE "FAIL" TO BATCH-FLAG
+           END-IF.
+           WRITE BATCH-FLAG-REC.
+           CLOSE BATCHFLAG-FILE.
+
+       END PROGRAM CENTRAL.
